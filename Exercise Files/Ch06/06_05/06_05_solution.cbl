@@ -12,8 +12,12 @@
 		RECORD KEY IS WIKI-ID-IDX
 		ALTERNATE RECORD KEY IS WIKI-TOPIC-IDX
 		   WITH DUPLICATES.
-		   
-    
+
+       SELECT WIKIDUMP ASSIGN TO "WIKIDUMP.DAT"
+           FILE STATUS IS WS-DUMP-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
        DATA DIVISION.
        FILE SECTION.
 	   FD WIKIFILE.
@@ -21,75 +25,267 @@
 	      05 WIKI-TOPIC-IDX         PIC X(50).
 		  05 WIKI-ID-IDX            PIC 9(8).
 		  05 WIKI-COMMENT-IDX       PIC X(100).
-		
+
+       FD WIKIDUMP.
+       01 WIKIDUMP-RECORD.
+           05 DMP-ID                PIC 9(8).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 DMP-TOPIC             PIC X(50).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 DMP-COMMENT           PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
-           05 FILLER               PIC X(27) VALUE 
+           05 FILLER               PIC X(27) VALUE
 		      'WORKING STORAGE STARTS HERE'.
-	       
-     
-   
+
+
+
 	   01  WS-WORK-AREAS.
 	       05  FILE-CHECK-KEY      PIC X(2).
 		       88 RECORDFOUND      VALUE "00".
-			   
+
 		   05  READTYPE             PIC 9.
 		       88 WIKI-ID-KEY       VALUE 1.
 			   88 WIKI-TOPIC-KEY    VALUE 2.
-			   
+
 	       05  PRINTRECORD.
                10  PRTWIKICODE     PIC 9(8).
                10  PRTWIKITOPIC    PIC BBBBX(50).
 
+       01  WS-BROWSE-AREAS.
+           05  WS-TOPIC-PREFIX      PIC X(50).
+           05  WS-PREFIX-LEN        PIC 99.
+           05  WS-BROWSE-SWITCH     PIC X(1) VALUE 'N'.
+               88 WS-BROWSE-DONE    VALUE 'Y'.
+
+       01  WS-DUMP-AREAS.
+           05  WS-DUMP-STATUS       PIC X(2).
+           05  WS-DUMP-SWITCH       PIC X(1) VALUE 'N'.
+               88 WS-DUMP-DONE      VALUE 'Y'.
+           05  WS-DUMP-COUNT        PIC 9(6) VALUE ZERO.
+
 
        PROCEDURE DIVISION.
        0100-START.
 
-		   OPEN INPUT WIKIFILE.
-		   DISPLAY "SELECT RECORD BY WIKI ID, ENTER 1". 
+		   OPEN I-O WIKIFILE.
+		   DISPLAY "SELECT RECORD BY WIKI ID, ENTER 1".
 		   DISPLAY "SELECT RECORD BY TOPIC, ENTER 2".
-			  
+		   DISPLAY "ADD A NEW RECORD, ENTER 3".
+		   DISPLAY "UPDATE AN EXISTING RECORD, ENTER 4".
+		   DISPLAY "BROWSE TOPICS BY PREFIX, ENTER 5".
+		   DISPLAY "DUMP ALL RECORDS TO A BACKUP FILE, ENTER 6".
+
 		   ACCEPT READTYPE.
-		   
+
 		   IF WIKI-ID-KEY
-		      DISPLAY "ENTER WIKI CODE KEY (8 DIGITS): " 
+		      DISPLAY "ENTER WIKI CODE KEY (8 DIGITS): "
 			    WITH NO ADVANCING
-			    
+
 			  ACCEPT WIKI-ID-IDX
 			  READ WIKIFILE
 			    KEY IS WIKI-ID-IDX
 			    INVALID KEY DISPLAY "WIKI STATUS: ",
 				  FILE-CHECK-KEY
-			  END-READ			 
-           END-IF	
+			  END-READ
+           END-IF
 
            IF WIKI-TOPIC-KEY
-		      DISPLAY "ENTER WIKI TOPIC (50 CHARACTERS): " 
+		      DISPLAY "ENTER WIKI TOPIC (50 CHARACTERS): "
 			    WITH NO ADVANCING
 			  ACCEPT WIKI-TOPIC-IDX
               READ WIKIFILE
-                KEY IS WIKI-TOPIC-IDX			  
+                KEY IS WIKI-TOPIC-IDX
                 INVALID KEY DISPLAY "WIKI STATUS: ",
 				  FILE-CHECK-KEY
               END-READ
 			END-IF
-			
-			IF RECORDFOUND
-			   MOVE WIKI-ID-IDX TO PRTWIKICODE
-			   MOVE WIKI-TOPIC-IDX TO PRTWIKITOPIC
-			   
-			   DISPLAY PRINTRECORD
+
+			IF READTYPE = 3
+			   PERFORM 0200-ADD-RECORD
+			END-IF
+
+			IF READTYPE = 4
+			   PERFORM 0300-UPDATE-RECORD
+			END-IF
+
+			IF READTYPE = 5
+			   PERFORM 0400-BROWSE-BY-PREFIX
+			END-IF
+
+			IF READTYPE = 6
+			   PERFORM 0500-DUMP-TO-FILE THRU 0599-DUMP-EXIT
+			END-IF
+
+			IF WIKI-ID-KEY OR WIKI-TOPIC-KEY
+			   IF RECORDFOUND
+			      MOVE WIKI-ID-IDX TO PRTWIKICODE
+			      MOVE WIKI-TOPIC-IDX TO PRTWIKITOPIC
+
+			      DISPLAY PRINTRECORD
+			   END-IF
 			END-IF.
-			
-			
+
+
 		   PERFORM 9000-END-PROGRAM.
-		   
+
 	   0100-END.
-	   
-	 
+
+      *    ADDS A NEW TOPIC TO THE INDEXED FILE.
+	   0200-ADD-RECORD.
+
+		   DISPLAY "ENTER WIKI CODE KEY (8 DIGITS): "
+		       WITH NO ADVANCING
+		   ACCEPT WIKI-ID-IDX.
+		   DISPLAY "ENTER WIKI TOPIC (50 CHARACTERS): "
+		       WITH NO ADVANCING
+		   ACCEPT WIKI-TOPIC-IDX.
+		   DISPLAY "ENTER COMMENT (100 CHARACTERS): "
+		       WITH NO ADVANCING
+		   ACCEPT WIKI-COMMENT-IDX.
+
+		   WRITE WIKIRECORDIDX
+		       INVALID KEY
+		           DISPLAY "ERROR ADDING RECORD - STATUS: ",
+			           FILE-CHECK-KEY
+		       NOT INVALID KEY
+		           DISPLAY "RECORD ADDED."
+		   END-WRITE.
+
+      *    LOOKS UP AN EXISTING RECORD BY WIKI ID AND REWRITES ITS
+      *    TOPIC AND COMMENT.
+	   0300-UPDATE-RECORD.
+
+		   DISPLAY "ENTER WIKI CODE KEY OF RECORD TO UPDATE ",
+		       "(8 DIGITS): " WITH NO ADVANCING
+		   ACCEPT WIKI-ID-IDX.
+
+		   READ WIKIFILE
+		       KEY IS WIKI-ID-IDX
+		       INVALID KEY
+		           DISPLAY "RECORD NOT FOUND - STATUS: ",
+			           FILE-CHECK-KEY
+		   END-READ.
+
+		   IF RECORDFOUND
+		       DISPLAY "ENTER NEW TOPIC (50 CHARACTERS): "
+		           WITH NO ADVANCING
+		       ACCEPT WIKI-TOPIC-IDX
+		       DISPLAY "ENTER NEW COMMENT (100 CHARACTERS): "
+		           WITH NO ADVANCING
+		       ACCEPT WIKI-COMMENT-IDX
+
+		       REWRITE WIKIRECORDIDX
+		           INVALID KEY
+		               DISPLAY "ERROR UPDATING - STATUS: ",
+			               FILE-CHECK-KEY
+		           NOT INVALID KEY
+		               DISPLAY "RECORD UPDATED."
+		       END-REWRITE
+		   END-IF.
+
+      *    USES START ON THE TOPIC ALTERNATE KEY TO POSITION AT THE
+      *    FIRST TOPIC NOT LESS THAN THE ENTERED PREFIX, THEN READS
+      *    NEXT UNTIL A TOPIC NO LONGER MATCHES THAT PREFIX.
+	   0400-BROWSE-BY-PREFIX.
+
+		   DISPLAY "ENTER TOPIC PREFIX TO BROWSE: "
+		       WITH NO ADVANCING.
+		   MOVE SPACES TO WS-TOPIC-PREFIX.
+		   ACCEPT WS-TOPIC-PREFIX.
+
+		   PERFORM VARYING WS-PREFIX-LEN FROM 50 BY -1
+		       UNTIL WS-PREFIX-LEN = 0
+		       OR WS-TOPIC-PREFIX(WS-PREFIX-LEN:1) NOT = SPACE
+		   END-PERFORM.
+
+		   MOVE 'N' TO WS-BROWSE-SWITCH.
+
+		   IF WS-PREFIX-LEN = 0
+		       DISPLAY "NO PREFIX ENTERED."
+		       MOVE 'Y' TO WS-BROWSE-SWITCH
+		   ELSE
+		       MOVE SPACES TO WIKI-TOPIC-IDX
+		       MOVE WS-TOPIC-PREFIX(1:WS-PREFIX-LEN)
+		           TO WIKI-TOPIC-IDX(1:WS-PREFIX-LEN)
+
+		       START WIKIFILE
+		           KEY IS NOT LESS THAN WIKI-TOPIC-IDX
+		           INVALID KEY
+		               DISPLAY "NO TOPICS FOUND STARTING ",
+			               "WITH THAT PREFIX."
+		               MOVE 'Y' TO WS-BROWSE-SWITCH
+		       END-START
+		   END-IF.
+
+		   PERFORM 0410-READ-NEXT-MATCH UNTIL WS-BROWSE-DONE.
+
+	   0410-READ-NEXT-MATCH.
+
+		   READ WIKIFILE NEXT RECORD
+		       AT END MOVE 'Y' TO WS-BROWSE-SWITCH
+		   END-READ.
+
+		   IF NOT WS-BROWSE-DONE
+		       IF WIKI-TOPIC-IDX(1:WS-PREFIX-LEN) =
+		               WS-TOPIC-PREFIX(1:WS-PREFIX-LEN)
+		           MOVE WIKI-ID-IDX TO PRTWIKICODE
+		           MOVE WIKI-TOPIC-IDX TO PRTWIKITOPIC
+		           DISPLAY PRINTRECORD
+		       ELSE
+		           MOVE 'Y' TO WS-BROWSE-SWITCH
+		       END-IF
+		   END-IF.
+
+      *    SEQUENTIAL BACKUP DUMP OF EVERY RECORD, IN WIKI ID ORDER,
+      *    TO A FLAT LINE-SEQUENTIAL FILE.
+	   0500-DUMP-TO-FILE.
+
+		   OPEN OUTPUT WIKIDUMP.
+		   IF WS-DUMP-STATUS NOT = "00"
+		       DISPLAY "ERROR OPENING DUMP FILE - STATUS: ",
+		           WS-DUMP-STATUS
+		       GO TO 0599-DUMP-EXIT
+		   END-IF.
+
+		   MOVE LOW-VALUES TO WIKI-ID-IDX.
+		   MOVE 'N' TO WS-DUMP-SWITCH.
+		   MOVE ZERO TO WS-DUMP-COUNT.
+
+		   START WIKIFILE KEY IS NOT LESS THAN WIKI-ID-IDX
+		       INVALID KEY
+		           DISPLAY "NO RECORDS TO DUMP."
+		           MOVE 'Y' TO WS-DUMP-SWITCH
+		   END-START.
+
+		   PERFORM 0510-DUMP-NEXT-RECORD UNTIL WS-DUMP-DONE.
+
+		   CLOSE WIKIDUMP.
+
+		   DISPLAY "DUMP COMPLETE - ", WS-DUMP-COUNT,
+		       " RECORDS WRITTEN.".
+
+		   0599-DUMP-EXIT.
+		       EXIT.
+
+	   0510-DUMP-NEXT-RECORD.
+
+		   READ WIKIFILE NEXT RECORD
+		       AT END MOVE 'Y' TO WS-DUMP-SWITCH
+		   END-READ.
+
+		   IF NOT WS-DUMP-DONE
+		       MOVE WIKI-ID-IDX      TO DMP-ID
+		       MOVE WIKI-TOPIC-IDX   TO DMP-TOPIC
+		       MOVE WIKI-COMMENT-IDX TO DMP-COMMENT
+		       WRITE WIKIDUMP-RECORD
+		       ADD 1 TO WS-DUMP-COUNT
+		   END-IF.
+
 	   9000-END-PROGRAM.
-           CLOSE WIKIFILE.    	   
-		                 
+           CLOSE WIKIFILE.
+
            STOP RUN.
            
           END PROGRAM CH6SOLUTION.
