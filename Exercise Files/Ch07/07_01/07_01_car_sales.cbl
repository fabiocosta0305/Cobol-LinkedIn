@@ -1,195 +1,514 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CARSALES.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CARSALESFILE ASSIGN TO "CARSALES.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL.
-             
-               
-       DATA DIVISION.
-       FILE SECTION.
-       FD CARSALESFILE.
-	   01 SALESDETAILS.
-			88 ENDOFSALESFILE VALUE HIGH-VALUES.
-			02 SALESPERSONNAME.
-			   05  LASTNAME     PIC X(15).
-			   05  FIRSTNAME    PIC X(10).
-			
-			02 QUARTERLYSALES.
-			   05  Q1-SALES		PIC 9(7).
-			   05  Q2-SALES		PIC 9(7).
-			   05  Q3-SALES		PIC 9(7).
-			   05  Q4-SALES		PIC 9(7).
-            02 CARTOTAL  	PIC 9(3).
-					   
-       WORKING-STORAGE SECTION.
-
-       01  WS-DATE.
-           05  WS-YEAR PIC 99.
-           05  WS-MONTH PIC 99.
-           05  WS-DAY   PIC 99.
-       01  WS-QUARTERLYSALES.
-           05  WS-Q1-SALES		PIC 9(8) VALUE ZEROES.
-           05  WS-Q2-SALES		PIC 9(8) VALUE ZEROES.
-           05  WS-Q3-SALES		PIC 9(8) VALUE ZEROES.
-           05  WS-Q4-SALES		PIC 9(8) VALUE ZEROES.
-       01  WS-CAR-SALES.
-	       05  WS-SALESPERSON-YEARLY PIC 9(10) VALUE ZEROES.
-		   05  WS-YEARLY-SALES  PIC 9(12) VALUE ZEROES.
-		   05  WS-CAR-PRICE-AVERAGE PIC 9(12).
-		   05  WS-TOTAL-CAR-SALES PIC 9999 VALUE ZEROES.
-		   05  WS-DISPLAY-AVERAGE PIC $$$,$$$,$$$.99.
-
-		   
-       01  HEADING-LINE.
-
-            05 FILLER	        PIC X(16) VALUE 'SALESPERSON NAME'.
-            05 FILLER	        PIC X(20) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'QTR 1 SALES'.
-            05 FILLER	        PIC X(2) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'QTR 2 SALES'.
-            05 FILLER	        PIC X(2) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'QTR 3 SALES'.
-            05 FILLER	        PIC X(2) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'QTR 4 SALES'.
-            05 FILLER	        PIC X(4) VALUE SPACES.
-            05 FILLER 	        PIC X(12) VALUE 'YEARLY SALES'.
-            05 FILLER	        PIC X(37) VALUE SPACES.
-			
-		01  DETAIL-LINE.
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 DET-FNAME        PIC X(10).
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 DET-LNAME        PIC X(15).
-			05 FILLER           PIC X(1)  VALUE SPACES.
-			05 DET-Q1-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q2-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q3-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q4-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-YEARLYSALES  PIC $$,$$$,$$$,$$9.
-			05 FILLER           PIC X(19)  VALUE SPACES.
-			
-		01  DETAIL-TOTAL-LINE1.
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 FILLER           PIC X(10).
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 FILLER           PIC X(15).
-			05 FILLER           PIC X(1)  VALUE SPACES.
-            05 FILLER           PIC X(10) VALUE "==========".
-            05 FILLER           PIC X(3)  VALUE SPACES.
-            05 FILLER           PIC X(10) VALUE "==========".
-            05 FILLER           PIC X(3)  VALUE SPACES.
-            05 FILLER           PIC X(10) VALUE "==========".
-            05 FILLER           PIC X(3)  VALUE SPACES.
-            05 FILLER           PIC X(10) VALUE "==========".
-            05 FILLER           PIC X(7)  VALUE SPACES.
-            05 FILLER           PIC X(10) VALUE "==========".
-            05 FILLER           PIC X(19)  VALUE SPACES.
-			
-		01  DETAIL-TOTAL-LINE.
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 FILLER           PIC X(10).
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 FILLER           PIC X(15)  VALUE "TOTALS: ".
-			05 FILLER           PIC X(1)  VALUE SPACES.
-			05 DET-Q1-TOT-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q2-TOT-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q3-TOT-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q4-TOT-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-TOT-YEARLYSALES  PIC $$,$$$,$$$,$$9.
-			05 FILLER           PIC X(19)  VALUE SPACES.						
-			
-
-
-       PROCEDURE DIVISION.
-       0100-OPENFILE.
-           OPEN INPUT CARSALESFILE.
-		   DISPLAY HEADING-LINE.
-           READ CARSALESFILE
-			AT END SET ENDOFSALESFILE TO TRUE
-			END-READ.
-           PERFORM 0200-PROCESS-SALES UNTIL ENDOFSALESFILE.
-		   PERFORM 0290-PRINT-TOTAL.
-		   PERFORM 0300-STOP-RUN.
-		
-		   
-       0200-PROCESS-SALES.
-
-		    PERFORM UNTIL ENDOFSALESFILE
-		      PERFORM 0250-MOVE-DETAILS THRU 0280-READ-RECORDS
-		    END-PERFORM.
-			
-       0250-MOVE-DETAILS.
-	        MOVE FIRSTNAME TO DET-FNAME.
-			MOVE LASTNAME TO DET-LNAME.
-			MOVE Q1-SALES TO DET-Q1-SALES.
-			MOVE Q2-SALES TO DET-Q2-SALES.
-			MOVE Q3-SALES TO DET-Q3-SALES.
-			MOVE Q4-SALES TO DET-Q4-SALES.
-			
-       0260-ADD-SALES.			
-			ADD Q1-SALES TO WS-Q1-SALES, 
-			   WS-SALESPERSON-YEARLY.
-			ADD Q2-SALES TO WS-Q2-SALES, 
-			   WS-SALESPERSON-YEARLY.
-			ADD Q3-SALES TO WS-Q3-SALES, 
-			   WS-SALESPERSON-YEARLY.
-            ADD Q4-SALES TO WS-Q4-SALES, 
-			   WS-SALESPERSON-YEARLY.
-       
-	   0270-PROCESS-RECORDS.	
-
-            MOVE WS-SALESPERSON-YEARLY TO DET-YEARLYSALES.
-			ADD WS-SALESPERSON-YEARLY TO WS-YEARLY-SALES.
-			MOVE ZEROES TO WS-SALESPERSON-YEARLY.
-			DISPLAY DETAIL-LINE.
-			
-			IF CARTOTAL IS NUMERIC THEN 
-              COMPUTE WS-TOTAL-CAR-SALES =
-                  WS-TOTAL-CAR-SALES + CARTOTAL
-			ELSE 
-			  DISPLAY "INVALID CAR SALES: ",
-			    CARTOTAL
-			  GO TO 0300-STOP-RUN
-			END-IF.	
-					
-	
-			MOVE WS-Q1-SALES TO DET-Q1-TOT-SALES.
-			MOVE WS-Q2-SALES TO DET-Q2-TOT-SALES.
-			MOVE WS-Q3-SALES TO DET-Q3-TOT-SALES.
-			MOVE WS-Q4-SALES TO DET-Q4-TOT-SALES.
-			MOVE WS-YEARLY-SALES TO DET-TOT-YEARLYSALES.	   
-	   
-	   0280-READ-RECORDS.
-	   		READ CARSALESFILE 
-			   AT END SET ENDOFSALESFILE TO TRUE
-			END-READ.
-	   
-       0290-PRINT-TOTAL. 			
-	
-			DISPLAY DETAIL-TOTAL-LINE1.
-			DISPLAY DETAIL-TOTAL-LINE.
-			
-            COMPUTE WS-CAR-PRICE-AVERAGE = 
-              WS-YEARLY-SALES/WS-TOTAL-CAR-SALES.
-            MOVE WS-CAR-PRICE-AVERAGE TO WS-DISPLAY-AVERAGE.
-            DISPLAY "  ".
-          	DISPLAY "TOTAL CAR SALES:             ", 
-              WS-TOTAL-CAR-SALES.
-      		DISPLAY "AVERAGE CAR PRICE: ",WS-DISPLAY-AVERAGE.
-
-       0300-STOP-RUN.
-	       CLOSE CARSALESFILE.
-           STOP RUN.
-           
-          END PROGRAM CARSALES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARSALES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CARSALESFILE ASSIGN TO "CARSALES.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CAR-REPORT
+        ASSIGN TO "CARSALES.RPT"
+        FILE STATUS IS CR-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BATCH-AUDIT
+        ASSIGN TO "BATCH-AUDIT.DAT"
+        FILE STATUS IS BA-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CARSALESFILE.
+	   01 SALESDETAILS.
+			88 ENDOFSALESFILE VALUE HIGH-VALUES.
+			02 SALESPERSONNAME.
+			   05  LASTNAME     PIC X(15).
+			   05  FIRSTNAME    PIC X(10).
+			
+			02 QUARTERLYSALES.
+			   05  Q1-SALES		PIC 9(7).
+			   05  Q2-SALES		PIC 9(7).
+			   05  Q3-SALES		PIC 9(7).
+			   05  Q4-SALES		PIC 9(7).
+            02 CARTOTAL  	PIC 9(3).
+
+       FD CAR-REPORT.
+       01 CAR-PRINTDATA.
+           02 FILLER      PIC X(132).
+
+      *    ONE RECORD PER COMPLETED RUN OF SALARY-RAISE, COMPANY-MERGE,
+      *    OR CARSALES, APPENDED BY EACH SO OPERATIONS CAN RECONSTRUCT
+      *    THE BATCH HISTORY WITHOUT DIGGING THROUGH OLD SPOOLED
+      *    REPORT OUTPUT.
+       FD BATCH-AUDIT.
+       01 BATCH-AUDIT-RECORD.
+           02 BA-PROGRAM-NAME   PIC X(13).
+           02 BA-RUN-DATE       PIC 9(8).
+           02 BA-RUN-TIME       PIC 9(8).
+           02 BA-RECORD-COUNT   PIC 9(8).
+           02 BA-KEY-TOTAL      PIC 9(12).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FLAGS.
+          02 CR-STATUS  PIC X(2).
+          02 BA-STATUS  PIC X(2).
+
+       01  WS-AUDIT-AREAS.
+           05  WS-AUDIT-DATE        PIC 9(8).
+           05  WS-AUDIT-TIME        PIC 9(8).
+
+       01  WS-DATE.
+           05  WS-YEAR PIC 99.
+           05  WS-MONTH PIC 99.
+           05  WS-DAY   PIC 99.
+       01  WS-QUARTERLYSALES.
+           05  WS-Q1-SALES		PIC 9(8) VALUE ZEROES.
+           05  WS-Q2-SALES		PIC 9(8) VALUE ZEROES.
+           05  WS-Q3-SALES		PIC 9(8) VALUE ZEROES.
+           05  WS-Q4-SALES		PIC 9(8) VALUE ZEROES.
+       01  WS-CAR-SALES.
+	       05  WS-SALESPERSON-YEARLY PIC 9(10) VALUE ZEROES.
+		   05  WS-YEARLY-SALES  PIC 9(12) VALUE ZEROES.
+		   05  WS-CAR-PRICE-AVERAGE PIC 9(12).
+		   05  WS-TOTAL-CAR-SALES PIC 9999 VALUE ZEROES.
+		   05  WS-DISPLAY-AVERAGE PIC $$$,$$$,$$$.99.
+
+      *    TRACKS HOW MANY DETAIL LINES HAVE GONE TO THE CURRENT PAGE
+      *    OF CARSALES.RPT SO THE HEADING CAN BE REPRINTED AFTER A
+      *    PAGE BREAK, THE SAME WAY A SPOOLED REPORT WOULD PAGINATE.
+       01  WS-REPORT-AREAS.
+           05  WS-LINE-COUNT        PIC 9(3) VALUE ZERO.
+           05  WS-LINES-PER-PAGE    PIC 9(3) VALUE 050.
+           05  WS-PAGE-COUNT        PIC 9(3) VALUE ZERO.
+
+      *    COMMISSION RATE IS KEYED BY YEARLY SALES BAND SO THE
+      *    INCENTIVE PROGRAM CAN BE ADJUSTED WITHOUT CODE CHANGES.
+       01  WS-COMMISSION-RATE-DATA.
+           05 FILLER  PIC X(20) VALUE '00000000000499990020'.
+           05 FILLER  PIC X(20) VALUE '00050000000999990030'.
+           05 FILLER  PIC X(20) VALUE '00100000001999990050'.
+           05 FILLER  PIC X(20) VALUE '00200000999999990070'.
+
+       01  WS-COMMISSION-RATE-MAP REDEFINES WS-COMMISSION-RATE-DATA.
+           05 WS-COMMISSION-RATE-ITEM OCCURS 4 TIMES.
+              10 WS-COMM-SALES-LOW    PIC 9(08).
+              10 WS-COMM-SALES-HIGH   PIC 9(08).
+              10 WS-COMM-PERCENT      PIC 9v999.
+
+       01  WS-COMMISSION-AREAS.
+           05  WS-COMM-SUBIDX        PIC 9(02) VALUE ZERO.
+           05  WS-COMMISSION-RATE    PIC 9v999 VALUE ZERO.
+           05  WS-COMMISSION-AMOUNT  PIC 9(9)  VALUE ZERO.
+
+      *    ONE CHARACTER PER QUARTER-TO-QUARTER TRANSITION: '^' UP,
+      *    'V' DOWN, '-' FLAT, SO A SLUMP SHOWS UP AT A GLANCE.
+       01  WS-TREND-AREAS.
+           05  WS-TREND-1            PIC X(1).
+           05  WS-TREND-2            PIC X(1).
+           05  WS-TREND-3            PIC X(1).
+
+      *    HOLDS EACH SALESPERSON'S YEARLY TOTAL LONG ENOUGH TO RANK
+      *    THEM AFTER THE FILE HAS BEEN FULLY READ.
+       01  WS-RANKING-AREAS.
+           05  WS-SALES-COUNT       PIC 9(5) VALUE ZERO.
+           05  WS-RANK-IDX          PIC 9(5).
+           05  WS-RANK-NEXT-IDX     PIC 9(5).
+           05  WS-RANK-BEST-IDX     PIC 9(5).
+           05  WS-RANK-LIMIT        PIC 9(5).
+           05  WS-RANK-TEMP-LNAME   PIC X(15).
+           05  WS-RANK-TEMP-FNAME   PIC X(10).
+           05  WS-RANK-TEMP-SALES   PIC 9(12).
+           05  WS-TOP-N             PIC 99 VALUE 10.
+
+       01  WS-SALES-TABLE-DATA.
+           05  WS-SALES-ENTRY OCCURS 500 TIMES.
+               10  WS-ST-LNAME      PIC X(15).
+               10  WS-ST-FNAME      PIC X(10).
+               10  WS-ST-YEARLY     PIC 9(12).
+
+
+       01  HEADING-LINE.
+
+            05 FILLER	        PIC X(16) VALUE 'SALESPERSON NAME'.
+            05 FILLER	        PIC X(20) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'QTR 1 SALES'.
+            05 FILLER	        PIC X(2) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'QTR 2 SALES'.
+            05 FILLER	        PIC X(2) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'QTR 3 SALES'.
+            05 FILLER	        PIC X(2) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'QTR 4 SALES'.
+            05 FILLER	        PIC X(4) VALUE SPACES.
+            05 FILLER 	        PIC X(12) VALUE 'YEARLY SALES'.
+            05 FILLER	        PIC X(4) VALUE SPACES.
+            05 FILLER	        PIC X(10)  VALUE 'COMMISSION'.
+            05 FILLER	        PIC X(4) VALUE SPACES.
+            05 FILLER	        PIC X(5)  VALUE 'TREND'.
+            05 FILLER	        PIC X(14) VALUE SPACES.
+
+		01  DETAIL-LINE.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 DET-FNAME        PIC X(10).
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 DET-LNAME        PIC X(15).
+			05 FILLER           PIC X(1)  VALUE SPACES.
+			05 DET-Q1-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q2-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q3-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q4-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-YEARLYSALES  PIC $$,$$$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-COMMISSION   PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-TREND        PIC X(3).
+			05 FILLER           PIC X(3)  VALUE SPACES.
+
+		01  DETAIL-TOTAL-LINE1.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 FILLER           PIC X(10) VALUE SPACES.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 FILLER           PIC X(15) VALUE SPACES.
+			05 FILLER           PIC X(1)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE "==========".
+            05 FILLER           PIC X(3)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE "==========".
+            05 FILLER           PIC X(3)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE "==========".
+            05 FILLER           PIC X(3)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE "==========".
+            05 FILLER           PIC X(7)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE "==========".
+            05 FILLER           PIC X(19)  VALUE SPACES.
+			
+		01  DETAIL-TOTAL-LINE.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 FILLER           PIC X(10) VALUE SPACES.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 FILLER           PIC X(15)  VALUE "TOTALS: ".
+			05 FILLER           PIC X(1)  VALUE SPACES.
+			05 DET-Q1-TOT-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q2-TOT-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q3-TOT-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q4-TOT-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-TOT-YEARLYSALES  PIC $$,$$$,$$$,$$9.
+			05 FILLER           PIC X(19)  VALUE SPACES.
+
+       01  SUMMARY-TOTAL-LINE.
+           05 FILLER           PIC X(30)
+                  VALUE "TOTAL CAR SALES:             ".
+           05 SUM-TOTAL-CAR-SALES  PIC ZZZ9.
+           05 FILLER           PIC X(98) VALUE SPACES.
+
+       01  SUMMARY-AVERAGE-LINE.
+           05 SUM-AVERAGE-TEXT  PIC X(40) VALUE SPACES.
+           05 FILLER            PIC X(92) VALUE SPACES.
+
+       01  RANKING-HEADING-LINE.
+           05 FILLER           PIC X(20) VALUE SPACES.
+           05 FILLER           PIC X(23)
+                  VALUE 'TOP SALESPERSON RANKING'.
+           05 FILLER           PIC X(89) VALUE SPACES.
+
+       01  RANKING-DETAIL-LINE.
+           05 FILLER           PIC X(5)  VALUE SPACES.
+           05 RANK-NUMBER      PIC Z9.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+           05 RANK-NAME        PIC X(26).
+           05 FILLER           PIC X(5)  VALUE SPACES.
+           05 RANK-YEARLY      PIC $$,$$$,$$$,$$9.
+           05 FILLER           PIC X(60) VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+       0100-OPENFILE.
+           OPEN INPUT CARSALESFILE.
+           OPEN OUTPUT CAR-REPORT.
+           IF CR-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CARSALES.RPT - STATUS: ",
+                   CR-STATUS
+               GO TO 0300-STOP-RUN
+           END-IF.
+		   PERFORM 0110-PRINT-HEADING.
+           READ CARSALESFILE
+			AT END SET ENDOFSALESFILE TO TRUE
+			END-READ.
+           PERFORM 0200-PROCESS-SALES UNTIL ENDOFSALESFILE.
+		   PERFORM 0290-PRINT-TOTAL.
+		   PERFORM 0295-PRINT-RANKING.
+		   PERFORM 0300-STOP-RUN.
+
+      *    WRITES THE REPORT HEADING AFTER A PAGE BREAK AND RESETS
+      *    THE LINE COUNT FOR THE NEW PAGE.
+       0110-PRINT-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           WRITE CAR-PRINTDATA FROM HEADING-LINE
+               AFTER ADVANCING PAGE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       0200-PROCESS-SALES.
+
+		    PERFORM UNTIL ENDOFSALESFILE
+		      PERFORM 0250-MOVE-DETAILS THRU 0280-READ-RECORDS
+		    END-PERFORM.
+			
+       0250-MOVE-DETAILS.
+	        MOVE FIRSTNAME TO DET-FNAME.
+			MOVE LASTNAME TO DET-LNAME.
+			MOVE Q1-SALES TO DET-Q1-SALES.
+			MOVE Q2-SALES TO DET-Q2-SALES.
+			MOVE Q3-SALES TO DET-Q3-SALES.
+			MOVE Q4-SALES TO DET-Q4-SALES.
+
+			IF Q2-SALES > Q1-SALES
+			   MOVE '^' TO WS-TREND-1
+			ELSE IF Q2-SALES < Q1-SALES
+			   MOVE 'V' TO WS-TREND-1
+			ELSE
+			   MOVE '-' TO WS-TREND-1
+			END-IF.
+
+			IF Q3-SALES > Q2-SALES
+			   MOVE '^' TO WS-TREND-2
+			ELSE IF Q3-SALES < Q2-SALES
+			   MOVE 'V' TO WS-TREND-2
+			ELSE
+			   MOVE '-' TO WS-TREND-2
+			END-IF.
+
+			IF Q4-SALES > Q3-SALES
+			   MOVE '^' TO WS-TREND-3
+			ELSE IF Q4-SALES < Q3-SALES
+			   MOVE 'V' TO WS-TREND-3
+			ELSE
+			   MOVE '-' TO WS-TREND-3
+			END-IF.
+
+			STRING WS-TREND-1 DELIMITED BY SIZE
+			    WS-TREND-2 DELIMITED BY SIZE
+			    WS-TREND-3 DELIMITED BY SIZE
+			    INTO DET-TREND.
+
+       0260-ADD-SALES.
+			ADD Q1-SALES TO WS-Q1-SALES, 
+			   WS-SALESPERSON-YEARLY.
+			ADD Q2-SALES TO WS-Q2-SALES, 
+			   WS-SALESPERSON-YEARLY.
+			ADD Q3-SALES TO WS-Q3-SALES, 
+			   WS-SALESPERSON-YEARLY.
+            ADD Q4-SALES TO WS-Q4-SALES, 
+			   WS-SALESPERSON-YEARLY.
+       
+	   0270-PROCESS-RECORDS.	
+
+            MOVE WS-SALESPERSON-YEARLY TO DET-YEARLYSALES.
+			ADD WS-SALESPERSON-YEARLY TO WS-YEARLY-SALES.
+			PERFORM 0275-CAPTURE-RANKING-ENTRY.
+			PERFORM 0277-COMPUTE-COMMISSION.
+			MOVE ZEROES TO WS-SALESPERSON-YEARLY.
+
+			IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+			   PERFORM 0110-PRINT-HEADING
+			END-IF.
+
+			WRITE CAR-PRINTDATA FROM DETAIL-LINE
+			    AFTER ADVANCING 1 LINES.
+			ADD 1 TO WS-LINE-COUNT.
+
+			IF CARTOTAL IS NUMERIC THEN 
+              COMPUTE WS-TOTAL-CAR-SALES =
+                  WS-TOTAL-CAR-SALES + CARTOTAL
+			ELSE 
+			  DISPLAY "INVALID CAR SALES: ",
+			    CARTOTAL
+			  GO TO 0300-STOP-RUN
+			END-IF.	
+					
+	
+			MOVE WS-Q1-SALES TO DET-Q1-TOT-SALES.
+			MOVE WS-Q2-SALES TO DET-Q2-TOT-SALES.
+			MOVE WS-Q3-SALES TO DET-Q3-TOT-SALES.
+			MOVE WS-Q4-SALES TO DET-Q4-TOT-SALES.
+			MOVE WS-YEARLY-SALES TO DET-TOT-YEARLYSALES.	   
+	   
+	   0280-READ-RECORDS.
+	   		READ CARSALESFILE
+			   AT END SET ENDOFSALESFILE TO TRUE
+			END-READ.
+
+      *    SAVES ONE SALESPERSON'S YEARLY TOTAL INTO THE RANKING
+      *    TABLE BEFORE IT IS ZEROED OUT FOR THE NEXT RECORD.
+       0275-CAPTURE-RANKING-ENTRY.
+           IF WS-SALES-COUNT < 500
+               ADD 1 TO WS-SALES-COUNT
+               MOVE LASTNAME  TO WS-ST-LNAME(WS-SALES-COUNT)
+               MOVE FIRSTNAME TO WS-ST-FNAME(WS-SALES-COUNT)
+               MOVE WS-SALESPERSON-YEARLY
+                   TO WS-ST-YEARLY(WS-SALES-COUNT)
+           ELSE
+               DISPLAY "WARNING - SALES TABLE FULL, SKIPPING ",
+                   FIRSTNAME, " ", LASTNAME
+           END-IF.
+
+      *    DERIVES A PAYABLE COMMISSION FROM THE TIERED RATE SCHEDULE
+      *    IN WS-COMMISSION-RATE-ITEM SO PAYROLL DOESN'T HAVE TO
+      *    RE-DERIVE IT FROM THE REPORT BY HAND.
+       0277-COMPUTE-COMMISSION.
+
+           MOVE WS-COMM-PERCENT(4) TO WS-COMMISSION-RATE.
+
+           PERFORM VARYING WS-COMM-SUBIDX FROM 1 BY 1
+               UNTIL WS-COMM-SUBIDX > 4
+
+               IF WS-SALESPERSON-YEARLY IS GREATER THAN OR EQUAL TO
+                     WS-COMM-SALES-LOW(WS-COMM-SUBIDX)
+                  AND WS-SALESPERSON-YEARLY IS LESS THAN OR EQUAL TO
+                     WS-COMM-SALES-HIGH(WS-COMM-SUBIDX)
+                  MOVE WS-COMM-PERCENT(WS-COMM-SUBIDX)
+                      TO WS-COMMISSION-RATE
+                  MOVE 5 TO WS-COMM-SUBIDX
+               END-IF
+
+           END-PERFORM.
+
+           COMPUTE WS-COMMISSION-AMOUNT ROUNDED =
+               WS-SALESPERSON-YEARLY * WS-COMMISSION-RATE.
+
+           MOVE WS-COMMISSION-AMOUNT TO DET-COMMISSION.
+
+       0290-PRINT-TOTAL.
+
+			WRITE CAR-PRINTDATA FROM DETAIL-TOTAL-LINE1
+			    AFTER ADVANCING 1 LINES.
+			WRITE CAR-PRINTDATA FROM DETAIL-TOTAL-LINE
+			    AFTER ADVANCING 1 LINES.
+
+            MOVE WS-TOTAL-CAR-SALES TO SUM-TOTAL-CAR-SALES.
+            WRITE CAR-PRINTDATA FROM SUMMARY-TOTAL-LINE
+                AFTER ADVANCING 2 LINES.
+
+            IF WS-TOTAL-CAR-SALES = ZERO
+               MOVE "AVERAGE CAR PRICE: NO SALES THIS PERIOD"
+                   TO SUM-AVERAGE-TEXT
+            ELSE
+               COMPUTE WS-CAR-PRICE-AVERAGE =
+                 WS-YEARLY-SALES/WS-TOTAL-CAR-SALES
+               MOVE WS-CAR-PRICE-AVERAGE TO WS-DISPLAY-AVERAGE
+               STRING "AVERAGE CAR PRICE: " DELIMITED BY SIZE
+                   WS-DISPLAY-AVERAGE DELIMITED BY SIZE
+                   INTO SUM-AVERAGE-TEXT
+            END-IF.
+
+            WRITE CAR-PRINTDATA FROM SUMMARY-AVERAGE-LINE
+                AFTER ADVANCING 1 LINES.
+
+      *    RANKS THE SALESPEOPLE CAPTURED BY 0275-CAPTURE-RANKING-ENTRY
+      *    HIGHEST YEARLY TOTAL FIRST, USING A BOUNDED SELECTION SORT,
+      *    THEN DISPLAYS THE TOP WS-TOP-N ENTRIES AS A LEADERBOARD.
+       0295-PRINT-RANKING.
+
+           WRITE CAR-PRINTDATA FROM RANKING-HEADING-LINE
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+               UNTIL WS-RANK-IDX >= WS-SALES-COUNT
+
+               MOVE WS-RANK-IDX TO WS-RANK-BEST-IDX
+
+               PERFORM VARYING WS-RANK-NEXT-IDX
+                   FROM WS-RANK-IDX BY 1
+                   UNTIL WS-RANK-NEXT-IDX > WS-SALES-COUNT
+
+                   IF WS-ST-YEARLY(WS-RANK-NEXT-IDX) >
+                         WS-ST-YEARLY(WS-RANK-BEST-IDX)
+                      MOVE WS-RANK-NEXT-IDX TO WS-RANK-BEST-IDX
+                   END-IF
+
+               END-PERFORM
+
+               IF WS-RANK-BEST-IDX NOT = WS-RANK-IDX
+                  MOVE WS-ST-LNAME(WS-RANK-IDX)  TO WS-RANK-TEMP-LNAME
+                  MOVE WS-ST-FNAME(WS-RANK-IDX)  TO WS-RANK-TEMP-FNAME
+                  MOVE WS-ST-YEARLY(WS-RANK-IDX) TO WS-RANK-TEMP-SALES
+
+                  MOVE WS-ST-LNAME(WS-RANK-BEST-IDX)
+                      TO WS-ST-LNAME(WS-RANK-IDX)
+                  MOVE WS-ST-FNAME(WS-RANK-BEST-IDX)
+                      TO WS-ST-FNAME(WS-RANK-IDX)
+                  MOVE WS-ST-YEARLY(WS-RANK-BEST-IDX)
+                      TO WS-ST-YEARLY(WS-RANK-IDX)
+
+                  MOVE WS-RANK-TEMP-LNAME
+                      TO WS-ST-LNAME(WS-RANK-BEST-IDX)
+                  MOVE WS-RANK-TEMP-FNAME
+                      TO WS-ST-FNAME(WS-RANK-BEST-IDX)
+                  MOVE WS-RANK-TEMP-SALES
+                      TO WS-ST-YEARLY(WS-RANK-BEST-IDX)
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-SALES-COUNT < WS-TOP-N
+               MOVE WS-SALES-COUNT TO WS-RANK-LIMIT
+           ELSE
+               MOVE WS-TOP-N TO WS-RANK-LIMIT
+           END-IF.
+
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+               UNTIL WS-RANK-IDX > WS-RANK-LIMIT
+
+               MOVE WS-RANK-IDX TO RANK-NUMBER
+               STRING WS-ST-FNAME(WS-RANK-IDX) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-ST-LNAME(WS-RANK-IDX) DELIMITED BY SIZE
+                   INTO RANK-NAME
+               MOVE WS-ST-YEARLY(WS-RANK-IDX) TO RANK-YEARLY
+               WRITE CAR-PRINTDATA FROM RANKING-DETAIL-LINE
+                   AFTER ADVANCING 1 LINES
+
+           END-PERFORM.
+
+      *    APPENDS ONE LINE TO THE SHARED BATCH-AUDIT.DAT FILE SO
+      *    OPERATIONS CAN RECONSTRUCT THE BATCH HISTORY FOR AN AUDIT.
+       9998-WRITE-AUDIT-LOG.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+           OPEN EXTEND BATCH-AUDIT.
+           IF BA-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING BATCH-AUDIT.DAT - STATUS: ",
+                   BA-STATUS
+               GO TO 9998-AUDIT-EXIT
+           END-IF.
+
+           MOVE "CARSALES"      TO BA-PROGRAM-NAME.
+           MOVE WS-AUDIT-DATE   TO BA-RUN-DATE.
+           MOVE WS-AUDIT-TIME   TO BA-RUN-TIME.
+           MOVE WS-SALES-COUNT  TO BA-RECORD-COUNT.
+           MOVE WS-YEARLY-SALES TO BA-KEY-TOTAL.
+
+           WRITE BATCH-AUDIT-RECORD.
+
+           CLOSE BATCH-AUDIT.
+
+       9998-AUDIT-EXIT.
+           EXIT.
+
+       0300-STOP-RUN.
+           PERFORM 9998-WRITE-AUDIT-LOG THRU 9998-AUDIT-EXIT.
+	       CLOSE CARSALESFILE.
+           CLOSE CAR-REPORT.
+           STOP RUN.
+           
+          END PROGRAM CARSALES.
