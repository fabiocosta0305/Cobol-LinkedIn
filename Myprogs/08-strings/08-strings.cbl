@@ -14,7 +14,19 @@
         SELECT MAILING
             ASSIGN TO "MailingList.rpt"
             ORGANIZATION IS LINE SEQUENTIAL.
-        
+
+      *    ADDRESSES THAT FAIL THE STATE/ZIP VALIDATION PASS ARE
+      *    LISTED HERE INSTEAD OF BEING WRITTEN TO THE MAILING LIST.
+        SELECT EXCEPTION-REPORT
+            ASSIGN TO "MailExceptions.rpt"
+            FILE STATUS IS ER-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    WORK FILE THE SORT VERB USES TO PRESENT CUSTOMERS IN
+      *    ASCENDING ZIP CODE ORDER BEFORE THE MAILING LIST IS BUILT.
+        SELECT SORT-TEMP
+            ASSIGN TO "ZIPSORT.DAT".
+
         DATA DIVISION.
 
         FILE SECTION.
@@ -23,19 +35,33 @@
         01 CUSTOMERS-DATA.
             88 ENDOFLINE        VALUE HIGH-VALUES.
             02 CUSTOMER-INFO    PIC X(255) VALUE SPACES.
-        
+
         FD MAILING.
         01 MAILING-DATA.
             02 FILLER           PIC X(80) VALUE SPACES.
-        
+
+        FD EXCEPTION-REPORT.
+        01 EXCEPTDATA.
+            02 FILLER           PIC X(100) VALUE SPACES.
+
+        SD SORT-TEMP.
+        01 SORT-DATA.
+            02 SRT-ZIP             PIC X(5).
+            02 SRT-LAST-NAME       PIC X(10).
+            02 SRT-FIRST-NAME      PIC X(10).
+            02 SRT-STREET-NUMBER   PIC X(4).
+            02 SRT-STREET          PIC X(40).
+            02 SRT-CITY            PIC X(40).
+            02 SRT-STATE           PIC X(2).
 
         WORKING-STORAGE SECTION.
 
         01 MEM-VARS.
             02 WS-CUST-STATUS    PIC X(2).
+            02 ER-STATUS         PIC X(2).
             02 STRINGEND         PIC 999.
             02 WRITELINE         PIC X(80) VALUE SPACES.
-        
+
         01 WS-CUSTOMER-DATA.
             02 WSC-FIRST-NAME     PIC X(10) VALUE SPACES.
             02 WSC-LAST-NAME      PIC X(10) VALUE SPACES.
@@ -44,29 +70,261 @@
             02 WSC-CITY           PIC X(40) VALUE SPACES.
             02 WSC-STATE          PIC X(2) VALUE SPACES.
             02 WSC-ZIP            PIC X(5) VALUE SPACES.
-        
+
+      *    VALID TWO-LETTER US STATE/DC CODES FOR ADDRESS VALIDATION.
+        01  WS-STATES-DATA.
+            05 FILLER      PIC X(02) VALUE 'AL'.
+            05 FILLER      PIC X(02) VALUE 'AK'.
+            05 FILLER      PIC X(02) VALUE 'AZ'.
+            05 FILLER      PIC X(02) VALUE 'AR'.
+            05 FILLER      PIC X(02) VALUE 'CA'.
+            05 FILLER      PIC X(02) VALUE 'CO'.
+            05 FILLER      PIC X(02) VALUE 'CT'.
+            05 FILLER      PIC X(02) VALUE 'DE'.
+            05 FILLER      PIC X(02) VALUE 'DC'.
+            05 FILLER      PIC X(02) VALUE 'FL'.
+            05 FILLER      PIC X(02) VALUE 'GA'.
+            05 FILLER      PIC X(02) VALUE 'HI'.
+            05 FILLER      PIC X(02) VALUE 'ID'.
+            05 FILLER      PIC X(02) VALUE 'IL'.
+            05 FILLER      PIC X(02) VALUE 'IN'.
+            05 FILLER      PIC X(02) VALUE 'IA'.
+            05 FILLER      PIC X(02) VALUE 'KS'.
+            05 FILLER      PIC X(02) VALUE 'KY'.
+            05 FILLER      PIC X(02) VALUE 'LA'.
+            05 FILLER      PIC X(02) VALUE 'ME'.
+            05 FILLER      PIC X(02) VALUE 'MD'.
+            05 FILLER      PIC X(02) VALUE 'MA'.
+            05 FILLER      PIC X(02) VALUE 'MI'.
+            05 FILLER      PIC X(02) VALUE 'MN'.
+            05 FILLER      PIC X(02) VALUE 'MS'.
+            05 FILLER      PIC X(02) VALUE 'MO'.
+            05 FILLER      PIC X(02) VALUE 'MT'.
+            05 FILLER      PIC X(02) VALUE 'NE'.
+            05 FILLER      PIC X(02) VALUE 'NV'.
+            05 FILLER      PIC X(02) VALUE 'NH'.
+            05 FILLER      PIC X(02) VALUE 'NJ'.
+            05 FILLER      PIC X(02) VALUE 'NM'.
+            05 FILLER      PIC X(02) VALUE 'NY'.
+            05 FILLER      PIC X(02) VALUE 'NC'.
+            05 FILLER      PIC X(02) VALUE 'ND'.
+            05 FILLER      PIC X(02) VALUE 'OH'.
+            05 FILLER      PIC X(02) VALUE 'OK'.
+            05 FILLER      PIC X(02) VALUE 'OR'.
+            05 FILLER      PIC X(02) VALUE 'PA'.
+            05 FILLER      PIC X(02) VALUE 'RI'.
+            05 FILLER      PIC X(02) VALUE 'SC'.
+            05 FILLER      PIC X(02) VALUE 'SD'.
+            05 FILLER      PIC X(02) VALUE 'TN'.
+            05 FILLER      PIC X(02) VALUE 'TX'.
+            05 FILLER      PIC X(02) VALUE 'UT'.
+            05 FILLER      PIC X(02) VALUE 'VT'.
+            05 FILLER      PIC X(02) VALUE 'VA'.
+            05 FILLER      PIC X(02) VALUE 'WA'.
+            05 FILLER      PIC X(02) VALUE 'WV'.
+            05 FILLER      PIC X(02) VALUE 'WI'.
+            05 FILLER      PIC X(02) VALUE 'WY'.
+
+        01  WS-STATE-MAP         REDEFINES WS-STATES-DATA.
+            05 WS-STATE-CODE     PIC X(02) OCCURS 51 TIMES.
+
+      *    ZIP-CODE-PREFIX-TO-STATE REFERENCE TABLE, SAME ORDER AS
+      *    WS-STATES-DATA ABOVE, USED TO CATCH A ZIP CODE THAT DOES
+      *    NOT BELONG TO THE STATE ON THE RECORD (E.G. A TRANSPOSED
+      *    DIGIT). EACH ENTRY IS THE LOW/HIGH 3-DIGIT ZIP PREFIX
+      *    ASSIGNED TO THAT STATE, FOLLOWED BY THE STATE CODE ITSELF.
+        01  WS-ZIP-RANGE-DATA.
+            05 FILLER      PIC X(08) VALUE '350369AL'.
+            05 FILLER      PIC X(08) VALUE '995999AK'.
+            05 FILLER      PIC X(08) VALUE '850865AZ'.
+            05 FILLER      PIC X(08) VALUE '716729AR'.
+            05 FILLER      PIC X(08) VALUE '900961CA'.
+            05 FILLER      PIC X(08) VALUE '800816CO'.
+            05 FILLER      PIC X(08) VALUE '060069CT'.
+            05 FILLER      PIC X(08) VALUE '197199DE'.
+            05 FILLER      PIC X(08) VALUE '200205DC'.
+            05 FILLER      PIC X(08) VALUE '320349FL'.
+            05 FILLER      PIC X(08) VALUE '300319GA'.
+            05 FILLER      PIC X(08) VALUE '967968HI'.
+            05 FILLER      PIC X(08) VALUE '832838ID'.
+            05 FILLER      PIC X(08) VALUE '600629IL'.
+            05 FILLER      PIC X(08) VALUE '460479IN'.
+            05 FILLER      PIC X(08) VALUE '500528IA'.
+            05 FILLER      PIC X(08) VALUE '660679KS'.
+            05 FILLER      PIC X(08) VALUE '400427KY'.
+            05 FILLER      PIC X(08) VALUE '700714LA'.
+            05 FILLER      PIC X(08) VALUE '039049ME'.
+            05 FILLER      PIC X(08) VALUE '206219MD'.
+            05 FILLER      PIC X(08) VALUE '010027MA'.
+            05 FILLER      PIC X(08) VALUE '480499MI'.
+            05 FILLER      PIC X(08) VALUE '550567MN'.
+            05 FILLER      PIC X(08) VALUE '386397MS'.
+            05 FILLER      PIC X(08) VALUE '630658MO'.
+            05 FILLER      PIC X(08) VALUE '590599MT'.
+            05 FILLER      PIC X(08) VALUE '680693NE'.
+            05 FILLER      PIC X(08) VALUE '889898NV'.
+            05 FILLER      PIC X(08) VALUE '030038NH'.
+            05 FILLER      PIC X(08) VALUE '070089NJ'.
+            05 FILLER      PIC X(08) VALUE '870884NM'.
+            05 FILLER      PIC X(08) VALUE '100149NY'.
+            05 FILLER      PIC X(08) VALUE '270289NC'.
+            05 FILLER      PIC X(08) VALUE '580588ND'.
+            05 FILLER      PIC X(08) VALUE '430459OH'.
+            05 FILLER      PIC X(08) VALUE '730749OK'.
+            05 FILLER      PIC X(08) VALUE '970979OR'.
+            05 FILLER      PIC X(08) VALUE '150196PA'.
+            05 FILLER      PIC X(08) VALUE '028029RI'.
+            05 FILLER      PIC X(08) VALUE '290299SC'.
+            05 FILLER      PIC X(08) VALUE '570577SD'.
+            05 FILLER      PIC X(08) VALUE '370385TN'.
+            05 FILLER      PIC X(08) VALUE '750799TX'.
+            05 FILLER      PIC X(08) VALUE '840847UT'.
+            05 FILLER      PIC X(08) VALUE '050059VT'.
+            05 FILLER      PIC X(08) VALUE '220246VA'.
+            05 FILLER      PIC X(08) VALUE '980994WA'.
+            05 FILLER      PIC X(08) VALUE '247268WV'.
+            05 FILLER      PIC X(08) VALUE '530549WI'.
+            05 FILLER      PIC X(08) VALUE '820831WY'.
+
+        01  WS-ZIP-RANGE-MAP REDEFINES WS-ZIP-RANGE-DATA.
+            05 WS-ZIP-RANGE-ITEM OCCURS 51 TIMES.
+               10 WS-ZIP-RANGE-LOW    PIC 9(03).
+               10 WS-ZIP-RANGE-HIGH   PIC 9(03).
+               10 WS-ZIP-RANGE-STATE  PIC X(02).
+
+        01 WS-VALIDATION-AREAS.
+            02 WS-STATE-SUBIDX      PIC 99.
+            02 WS-VALID-SWITCH      PIC X(1) VALUE 'N'.
+               88 WS-STATE-IS-VALID VALUE 'Y'.
+            02 WS-ADDRESS-VALID     PIC X(1) VALUE 'Y'.
+               88 WS-ADDRESS-OK     VALUE 'Y'.
+            02 WS-EXCEPT-REASON     PIC X(30) VALUE SPACES.
+            02 WS-ZIP-PREFIX        PIC 9(03).
+            02 WS-ZIP-RANGE-SUBIDX  PIC 99.
+            02 WS-ZIP-MATCH-SWITCH  PIC X(1) VALUE 'N'.
+               88 WS-ZIP-MATCHES-STATE VALUE 'Y'.
+
+      *    OPTIONAL RUN-TIME FILTER RESTRICTING THE MAILING LIST TO A
+      *    SINGLE STATE. A BLANK ENTRY LEAVES EVERY STATE ELIGIBLE.
+        01 WS-STATE-FILTER-AREAS.
+            02 WS-STATE-FILTER      PIC X(2) VALUE SPACES.
+            02 WS-FILTER-SWITCH     PIC X(1) VALUE 'N'.
+               88 WS-FILTER-ACTIVE  VALUE 'Y'.
+            02 WS-PASS-SWITCH       PIC X(1) VALUE 'Y'.
+               88 WS-PASSES-FILTER  VALUE 'Y'.
+
+      *    END-OF-SORT MARKER FOR THE SORT'S OUTPUT PROCEDURE.
+        01 WS-SORT-AREAS.
+            02 WS-SORT-EOF-SWITCH   PIC X(1) VALUE 'N'.
+               88 WS-SORT-ENDOFFILE VALUE 'Y'.
+
+      *    CUSTOMERS ALREADY WRITTEN TO THE MAILING LIST, KEYED BY
+      *    LAST NAME + ZIP, SO A LATER RECORD WITH THE SAME PAIR IS
+      *    CAUGHT AS A DUPLICATE RATHER THAN MAILED TWICE.
+        01 WS-DUP-CHECK-AREAS.
+            02 WS-SEEN-COUNT        PIC 9(5) VALUE ZERO.
+            02 WS-DUP-SUBIDX        PIC 9(5) VALUE ZERO.
+            02 WS-DUP-SWITCH        PIC X(1) VALUE 'N'.
+               88 WS-DUP-IS-FOUND   VALUE 'Y'.
+            02 WS-SEEN-TABLE OCCURS 5000 TIMES.
+               03 SEEN-LAST-NAME    PIC X(10).
+               03 SEEN-ZIP          PIC X(5).
+
+        01 EXCEPT-HEADING-LINE.
+            02 FILLER           PIC X(45) VALUE
+               "CUSTOMERS EXCLUDED FROM MAILING LIST:".
+
+        01 EXCEPT-DETAIL-LINE.
+            02 EXL-LAST-NAME    PIC X(10).
+            02 FILLER           PIC X     VALUE SPACE.
+            02 EXL-FIRST-NAME   PIC X(10).
+            02 FILLER           PIC X(3)  VALUE " - ".
+            02 EXL-STATE        PIC X(2).
+            02 FILLER           PIC X     VALUE SPACE.
+            02 EXL-ZIP          PIC X(5).
+            02 FILLER           PIC X(3)  VALUE " - ".
+            02 EXL-REASON       PIC X(30).
+
+      *    OUTPUT MODE: 1 - ONE CUSTOMER PER BLOCK (ORIGINAL LAYOUT);
+      *    2 - THREE-ACROSS AVERY-STYLE MAILING LABELS.
+        01 WS-OUTPUT-MODE-AREAS.
+            02 WS-OUTPUT-MODE       PIC 9 VALUE 1.
+            02 WS-LABEL-SWITCH      PIC X(1) VALUE 'N'.
+               88 WS-IS-LABEL-MODE  VALUE 'Y'.
+            02 WS-LABEL-COL-COUNT   PIC 9 VALUE ZERO.
+            02 WS-LABEL-SUBIDX      PIC 9 VALUE ZERO.
+
+      *    ONE COLUMN'S WORTH OF LABEL TEXT, BUFFERED UNTIL A FULL
+      *    ROW OF THREE LABELS IS READY TO BE WRITTEN.
+        01 WS-LABEL-ROW.
+            02 WS-LABEL-COLUMN OCCURS 3 TIMES.
+               03 LBL-NAME-LINE    PIC X(25) VALUE SPACES.
+               03 LBL-STREET-LINE  PIC X(25) VALUE SPACES.
+               03 LBL-CSZ-LINE     PIC X(25) VALUE SPACES.
+
+        01 LABEL-ROW-LINE.
+            02 LRL-TEXT-1           PIC X(25).
+            02 FILLER               PIC X(2) VALUE SPACES.
+            02 LRL-TEXT-2           PIC X(25).
+            02 FILLER               PIC X(2) VALUE SPACES.
+            02 LRL-TEXT-3           PIC X(25).
+
         PROCEDURE DIVISION.
 
         0100-INIT.
 
             OPEN INPUT CUSTOMERS
-            IF WS-CUST-STATUS NOT = "00" THEN 
+            IF WS-CUST-STATUS NOT = "00" THEN
                 DISPLAY "ERROR OPENING ORIGINAL COMPANY FILE - ",
                     WS-CUST-STATUS
                 GO TO 9999-END-RUN
             END-IF.
 
             OPEN OUTPUT MAILING.
+            OPEN OUTPUT EXCEPTION-REPORT.
+            WRITE EXCEPTDATA FROM EXCEPT-HEADING-LINE
+                AFTER ADVANCING PAGE.
+
+            DISPLAY "ENTER 1 FOR STANDARD MAILING LIST, 2 FOR ",
+                "AVERY 3-ACROSS LABEL LAYOUT:"
+            ACCEPT WS-OUTPUT-MODE.
+
+            IF WS-OUTPUT-MODE = 2
+                SET WS-IS-LABEL-MODE TO TRUE
+            END-IF.
+
+            PERFORM 0105-GET-STATE-FILTER.
+
+            SORT SORT-TEMP ON ASCENDING KEY SRT-ZIP
+                INPUT PROCEDURE IS 0110-SUPPLY-PARSED-RECORDS
+                OUTPUT PROCEDURE IS 0190-PROCESS-SORTED-RECORDS.
+
+            GO TO 9999-END-RUN.
+
+      *    OPTIONAL STATE-CODE SELECTION FILTER. A BLANK ENTRY RUNS
+      *    THE FULL MAILING LIST, SAME AS BEFORE THIS FEATURE EXISTED.
+        0105-GET-STATE-FILTER.
+
+            DISPLAY "ENTER A TWO-LETTER STATE CODE TO LIMIT THE ",
+                "MAILING LIST TO, OR LEAVE BLANK FOR ALL STATES:"
+            ACCEPT WS-STATE-FILTER.
+
+            IF WS-STATE-FILTER NOT = SPACES
+                SET WS-FILTER-ACTIVE TO TRUE
+            END-IF.
+
+      *    THE SORT'S INPUT PROCEDURE: READS EACH CSV LINE, PARSES
+      *    IT, AND RELEASES A FIXED-FORMAT RECORD KEYED ON ZIP CODE
+      *    SO THE MAILING LIST COMES OUT IN ZIP-CODE ORDER.
+        0110-SUPPLY-PARSED-RECORDS.
 
             READ CUSTOMERS
                 AT END SET ENDOFLINE TO TRUE
             END-READ.
 
-            PERFORM 0200-PROCESS-LINES UNTIL ENDOFLINE.
+            PERFORM 0115-PARSE-AND-RELEASE UNTIL ENDOFLINE.
 
-            GO TO 9999-END-RUN.
-
-        0200-PROCESS-LINES.
+        0115-PARSE-AND-RELEASE.
 
             PERFORM VARYING STRINGEND FROM 255 BY -1
                 UNTIL CUSTOMER-INFO(STRINGEND:1) NOT = SPACE
@@ -82,9 +340,161 @@
                      WSC-ZIP
             END-UNSTRING.
 
+            MOVE WSC-ZIP           TO SRT-ZIP.
+            MOVE WSC-LAST-NAME     TO SRT-LAST-NAME.
+            MOVE WSC-FIRST-NAME    TO SRT-FIRST-NAME.
+            MOVE WSC-STREET-NUMBER TO SRT-STREET-NUMBER.
+            MOVE WSC-STREET        TO SRT-STREET.
+            MOVE WSC-CITY          TO SRT-CITY.
+            MOVE WSC-STATE         TO SRT-STATE.
+
+            RELEASE SORT-DATA.
+
+            READ CUSTOMERS
+                AT END SET ENDOFLINE TO TRUE
+            END-READ.
+
+      *    THE SORT'S OUTPUT PROCEDURE: RETURNS THE ZIP-ORDERED
+      *    RECORDS AND RUNS THEM THROUGH VALIDATION, THE STATE
+      *    FILTER, DUPLICATE CHECKING, AND THE CHOSEN OUTPUT LAYOUT.
+        0190-PROCESS-SORTED-RECORDS.
+
+            RETURN SORT-TEMP
+                AT END SET WS-SORT-ENDOFFILE TO TRUE
+            END-RETURN.
+
+            PERFORM 0195-HANDLE-SORTED-RECORD UNTIL WS-SORT-ENDOFFILE.
+
+        0195-HANDLE-SORTED-RECORD.
+
+            MOVE SRT-ZIP           TO WSC-ZIP.
+            MOVE SRT-LAST-NAME     TO WSC-LAST-NAME.
+            MOVE SRT-FIRST-NAME    TO WSC-FIRST-NAME.
+            MOVE SRT-STREET-NUMBER TO WSC-STREET-NUMBER.
+            MOVE SRT-STREET        TO WSC-STREET.
+            MOVE SRT-CITY          TO WSC-CITY.
+            MOVE SRT-STATE         TO WSC-STATE.
+
+            MOVE 'Y' TO WS-PASS-SWITCH.
+
+            PERFORM 0210-VALIDATE-ADDRESS.
+            PERFORM 0216-CHECK-STATE-FILTER.
+
+            IF WS-ADDRESS-OK AND WS-PASSES-FILTER
+                PERFORM 0215-CHECK-DUPLICATE
+            END-IF.
+
+            IF WS-ADDRESS-OK AND WS-PASSES-FILTER
+                IF WS-IS-LABEL-MODE
+                    PERFORM 0240-BUFFER-LABEL-COLUMN
+                ELSE
+                    PERFORM 0220-WRITE-MAILING-LABEL
+                END-IF
+            ELSE IF WS-PASSES-FILTER
+                PERFORM 0230-WRITE-EXCEPTION
+            END-IF.
+
+            RETURN SORT-TEMP
+                AT END SET WS-SORT-ENDOFFILE TO TRUE
+            END-RETURN.
+
+      *    RECORDS DELIBERATELY EXCLUDED BY THE STATE FILTER ARE NOT
+      *    DATA PROBLEMS, SO THEY ARE SKIPPED SILENTLY RATHER THAN
+      *    LISTED ON THE EXCEPTION REPORT.
+        0216-CHECK-STATE-FILTER.
+
+            MOVE 'Y' TO WS-PASS-SWITCH.
+
+            IF WS-FILTER-ACTIVE
+                IF WSC-STATE NOT = WS-STATE-FILTER
+                    MOVE 'N' TO WS-PASS-SWITCH
+                END-IF
+            END-IF.
+
+      *    CHECKS THE STATE CODE AGAINST THE REFERENCE TABLE AND
+      *    CONFIRMS THE ZIP CODE IS FIVE NUMERIC DIGITS. REJECTS THE
+      *    FIRST PROBLEM FOUND RATHER THAN ACCUMULATING MULTIPLE
+      *    REASONS, SINCE ONLY ONE EXCEPTION LINE IS WRITTEN PER
+      *    CUSTOMER.
+        0210-VALIDATE-ADDRESS.
+
+            MOVE 'Y' TO WS-ADDRESS-VALID.
+            MOVE 'N' TO WS-VALID-SWITCH.
+
+            PERFORM VARYING WS-STATE-SUBIDX FROM 1 BY 1
+                UNTIL WS-STATE-SUBIDX > 51
+                IF WS-STATE-CODE(WS-STATE-SUBIDX) = WSC-STATE
+                    MOVE 'Y' TO WS-VALID-SWITCH
+                END-IF
+            END-PERFORM.
+
+            IF NOT WS-STATE-IS-VALID
+                MOVE 'N' TO WS-ADDRESS-VALID
+                MOVE "INVALID STATE CODE" TO WS-EXCEPT-REASON
+            ELSE IF WSC-ZIP IS NOT NUMERIC
+                MOVE 'N' TO WS-ADDRESS-VALID
+                MOVE "INVALID ZIP CODE" TO WS-EXCEPT-REASON
+            ELSE
+                PERFORM 0211-CHECK-ZIP-MATCHES-STATE
+                IF NOT WS-ZIP-MATCHES-STATE
+                    MOVE 'N' TO WS-ADDRESS-VALID
+                    MOVE "ZIP CODE DOES NOT MATCH STATE" TO
+                        WS-EXCEPT-REASON
+                END-IF
+            END-IF.
+
+      *    CROSS-CHECKS THE ZIP CODE'S 3-DIGIT PREFIX AGAINST THE
+      *    RANGE ON FILE FOR THE STATE CODE ON THE RECORD.
+        0211-CHECK-ZIP-MATCHES-STATE.
+
+            MOVE WSC-ZIP(1:3) TO WS-ZIP-PREFIX.
+            MOVE 'N' TO WS-ZIP-MATCH-SWITCH.
+
+            PERFORM VARYING WS-ZIP-RANGE-SUBIDX FROM 1 BY 1
+                UNTIL WS-ZIP-RANGE-SUBIDX > 51
+                IF WS-ZIP-RANGE-STATE(WS-ZIP-RANGE-SUBIDX) = WSC-STATE
+                    IF WS-ZIP-PREFIX IS GREATER THAN OR EQUAL TO
+                          WS-ZIP-RANGE-LOW(WS-ZIP-RANGE-SUBIDX)
+                       AND WS-ZIP-PREFIX IS LESS THAN OR EQUAL TO
+                          WS-ZIP-RANGE-HIGH(WS-ZIP-RANGE-SUBIDX)
+                       MOVE 'Y' TO WS-ZIP-MATCH-SWITCH
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+      *    BOUNDED SCAN OF CUSTOMERS ALREADY MAILED TO, LOOKING FOR
+      *    THE SAME LAST NAME/ZIP PAIR.
+        0215-CHECK-DUPLICATE.
+
+            MOVE 'N' TO WS-DUP-SWITCH.
+
+            PERFORM VARYING WS-DUP-SUBIDX FROM 1 BY 1
+                UNTIL WS-DUP-SUBIDX > WS-SEEN-COUNT
+                IF SEEN-LAST-NAME(WS-DUP-SUBIDX) = WSC-LAST-NAME
+                    AND SEEN-ZIP(WS-DUP-SUBIDX) = WSC-ZIP
+                    MOVE 'Y' TO WS-DUP-SWITCH
+                END-IF
+            END-PERFORM.
+
+            IF WS-DUP-IS-FOUND
+                MOVE 'N' TO WS-ADDRESS-VALID
+                MOVE "DUPLICATE CUSTOMER" TO WS-EXCEPT-REASON
+            ELSE
+                IF WS-SEEN-COUNT >= 5000
+                    DISPLAY "WARNING - DUPLICATE-CHECK TABLE FULL, ",
+                        "SKIPPING ", WSC-LAST-NAME
+                ELSE
+                    ADD 1 TO WS-SEEN-COUNT
+                    MOVE WSC-LAST-NAME TO SEEN-LAST-NAME(WS-SEEN-COUNT)
+                    MOVE WSC-ZIP       TO SEEN-ZIP(WS-SEEN-COUNT)
+                END-IF
+            END-IF.
+
+        0220-WRITE-MAILING-LABEL.
+
             MOVE SPACES TO WRITELINE.
 
-            STRING WSC-FIRST-NAME DELIMITED BY SPACES 
+            STRING WSC-FIRST-NAME DELIMITED BY SPACES
                    ' ' DELIMITED BY SIZE
                    WSC-LAST-NAME  DELIMITED BY SPACES
                    INTO WRITELINE.
@@ -93,10 +503,10 @@
 
             WRITE MAILING-DATA FROM WRITELINE
                 AFTER ADVANCING 1 LINES.
-            
+
             MOVE SPACES TO WRITELINE.
 
-            STRING WSC-STREET-NUMBER DELIMITED BY SPACES 
+            STRING WSC-STREET-NUMBER DELIMITED BY SPACES
                    ' ' DELIMITED BY SIZE
                    WSC-STREET DELIMITED BY SIZE
                    INTO WRITELINE.
@@ -105,10 +515,10 @@
 
             WRITE MAILING-DATA FROM WRITELINE
                 AFTER ADVANCING 1 LINES.
-            
+
             MOVE SPACES TO WRITELINE.
 
-            STRING WSC-CITY DELIMITED BY SPACES 
+            STRING WSC-CITY DELIMITED BY SPACES
                    ',' DELIMITED BY SIZE
                    WSC-STATE DELIMITED BY SPACES
                    ' ' DELIMITED BY SIZE
@@ -119,16 +529,82 @@
 
             WRITE MAILING-DATA FROM WRITELINE
                 AFTER ADVANCING 1 LINES.
-            
+
             WRITE MAILING-DATA FROM SPACES AFTER ADVANCING 1 LINES.
             MOVE SPACES TO WRITELINE.
 
-            READ CUSTOMERS
-                AT END SET ENDOFLINE TO TRUE
-            END-READ.
+        0230-WRITE-EXCEPTION.
+
+            MOVE WSC-LAST-NAME  TO EXL-LAST-NAME.
+            MOVE WSC-FIRST-NAME TO EXL-FIRST-NAME.
+            MOVE WSC-STATE      TO EXL-STATE.
+            MOVE WSC-ZIP        TO EXL-ZIP.
+            MOVE WS-EXCEPT-REASON TO EXL-REASON.
+
+            WRITE EXCEPTDATA FROM EXCEPT-DETAIL-LINE
+                AFTER ADVANCING 1 LINES.
+
+      *    BUFFERS ONE CUSTOMER'S ADDRESS AS A LABEL COLUMN, THEN
+      *    FLUSHES THE ROW ONCE ALL THREE COLUMNS ARE FILLED.
+        0240-BUFFER-LABEL-COLUMN.
+
+            ADD 1 TO WS-LABEL-COL-COUNT.
+
+            STRING WSC-FIRST-NAME DELIMITED BY SPACES
+                   ' ' DELIMITED BY SIZE
+                   WSC-LAST-NAME  DELIMITED BY SPACES
+                   INTO LBL-NAME-LINE(WS-LABEL-COL-COUNT).
+
+            STRING WSC-STREET-NUMBER DELIMITED BY SPACES
+                   ' ' DELIMITED BY SIZE
+                   WSC-STREET DELIMITED BY SIZE
+                   INTO LBL-STREET-LINE(WS-LABEL-COL-COUNT).
+
+            STRING WSC-CITY DELIMITED BY SPACES
+                   ',' DELIMITED BY SIZE
+                   WSC-STATE DELIMITED BY SPACES
+                   ' ' DELIMITED BY SIZE
+                   WSC-ZIP DELIMITED BY SPACES
+                   INTO LBL-CSZ-LINE(WS-LABEL-COL-COUNT).
+
+            IF WS-LABEL-COL-COUNT = 3
+                PERFORM 0245-FLUSH-LABEL-ROW
+            END-IF.
+
+        0245-FLUSH-LABEL-ROW.
+
+            IF WS-LABEL-COL-COUNT > ZERO
+                MOVE LBL-NAME-LINE(1)   TO LRL-TEXT-1
+                MOVE LBL-NAME-LINE(2)   TO LRL-TEXT-2
+                MOVE LBL-NAME-LINE(3)   TO LRL-TEXT-3
+                WRITE MAILING-DATA FROM LABEL-ROW-LINE
+                    AFTER ADVANCING 1 LINES
+
+                MOVE LBL-STREET-LINE(1) TO LRL-TEXT-1
+                MOVE LBL-STREET-LINE(2) TO LRL-TEXT-2
+                MOVE LBL-STREET-LINE(3) TO LRL-TEXT-3
+                WRITE MAILING-DATA FROM LABEL-ROW-LINE
+                    AFTER ADVANCING 1 LINES
+
+                MOVE LBL-CSZ-LINE(1)    TO LRL-TEXT-1
+                MOVE LBL-CSZ-LINE(2)    TO LRL-TEXT-2
+                MOVE LBL-CSZ-LINE(3)    TO LRL-TEXT-3
+                WRITE MAILING-DATA FROM LABEL-ROW-LINE
+                    AFTER ADVANCING 1 LINES
+
+                WRITE MAILING-DATA FROM SPACES AFTER ADVANCING 1 LINES
+
+                MOVE SPACES TO WS-LABEL-ROW
+                MOVE ZERO TO WS-LABEL-COL-COUNT
+            END-IF.
 
         9999-END-RUN.
 
+            IF WS-IS-LABEL-MODE
+                PERFORM 0245-FLUSH-LABEL-ROW
+            END-IF.
+
             CLOSE CUSTOMERS.
             CLOSE MAILING.
+            CLOSE EXCEPTION-REPORT.
             STOP RUN.
