@@ -6,11 +6,29 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
 
-        SELECT WEATHER-DATA 
+        SELECT WEATHER-DATA
             ASSIGN TO "weather.dat"
             FILE STATUS IS WS-WD-STATUS
             ORGANIZATION IS LINE SEQUENTIAL.
-        
+
+      *    UNATTENDED RUN OPTIONS. WHEN PRESENT, THIS FILE SUPPLIES
+      *    THE REPORT-OR-SEARCH OPTION (AND STATION NUMBER, FOR
+      *    OPTION 2) SO THE PROGRAM CAN RUN WITH NO OPERATOR AT THE
+      *    CONSOLE. WITH NO PARAMETER FILE THE PROGRAM PROMPTS AS
+      *    BEFORE.
+        SELECT PARM-FILE
+            ASSIGN TO "WEATHER.PRM"
+            FILE STATUS IS PF-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    YEARLY STATION AVERAGES FROM EVERY PAST RUN, APPENDED TO
+      *    AT THE END OF EACH RUN SO A LATER RUN CAN COMPARE THIS
+      *    YEAR'S AVERAGE AGAINST PRIOR YEARS FOR THE SAME STATION.
+        SELECT WEATHER-HISTORY
+            ASSIGN TO "WEATHER-HIST.DAT"
+            FILE STATUS IS WH-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
 
         FILE SECTION.
@@ -31,17 +49,47 @@
                 03 WDW-HAIL             PIC 9(5).
                 03 WDW-THUNDER          PIC 9(5).
                 03 WDW-TORNADO          PIC 9(5).
-        
+
+      *    THE FIRST RECORD CARRIES THE RUN OPTION AND, OPTIONALLY,
+      *    OVERRIDE SEVERE-WEATHER THRESHOLDS (BLANK LEAVES THE
+      *    COMPILED-IN DEFAULT). PARM-STATION ON THE FIRST RECORD AND
+      *    EVERY RECORD AFTER IT BUILDS THE LIST OF STATIONS AN
+      *    UNATTENDED OPTION-2 RUN SEARCHES.
+        FD PARM-FILE.
+        01 PARM-RECORD.
+            02 PARM-OPTION              PIC 9(1).
+            02 FILLER                   PIC X.
+            02 PARM-STATION             PIC 9(6).
+            02 FILLER                   PIC X.
+            02 PARM-TORNADO-THRESHOLD   PIC X(5).
+            02 FILLER                   PIC X.
+            02 PARM-HAIL-THRESHOLD      PIC X(5).
+
+        FD WEATHER-HISTORY.
+        01 WH-RECORD.
+            02 WH-STATION                PIC 9(6).
+            02 WH-YEAR                   PIC 9(4).
+            02 WH-AVG-TEMP               PIC 9(3).
+            02 WH-RUN-DATE               PIC 9(8).
+
         WORKING-STORAGE SECTION.
 
         01  MEM-VALUES.
             02 WS-WD-STATUS             PIC X(2).
+            02 PF-STATUS                PIC X(2).
+            02 WH-STATUS                PIC X(2).
+            02 WH-EOF-SWITCH            PIC X(1) VALUE 'N'.
+               88 WH-ENDOFFILE          VALUE 'Y'.
+            02 WS-TODAY-DATE            PIC 9(8).
             02 WD-INDEX                 PIC 9(6).
-            02 WD-SUBIDX                PIC 999.
-            02 WDD-SUBIDX               PIC 999.
+            02 WD-SUBIDX                PIC 9(4).
+            02 WDD-SUBIDX               PIC 9(4).
+            02 WS-STATION-COUNT         PIC 9(4) VALUE ZERO.
             02 WS-OPTION                PIC 9.
+            02 WS-BATCH-SWITCH          PIC X(1) VALUE 'N'.
+               88 WS-IS-BATCH           VALUE 'Y'.
 
-            02 WD-TABLE OCCURS 100 TIMES 
+            02 WD-TABLE OCCURS 2000 TIMES
                 ASCENDING KEY IS WDT-STATION
                 INDEXED BY STATION-INDEX.
                 03 WDT-STATION                    PIC 9(6).
@@ -57,7 +105,85 @@
                     04 WDTW-HAIL             PIC X(5).
                     04 WDTW-THUNDER          PIC X(5).
                     04 WDTW-TORNADO          PIC X(5).
-                
+
+        01  WS-MONTHS-DATA.
+            05 FILLER      PIC X(05) VALUE '01JAN'.
+            05 FILLER      PIC X(05) VALUE '02FEB'.
+            05 FILLER      PIC X(05) VALUE '03MAR'.
+            05 FILLER      PIC X(05) VALUE '04APR'.
+            05 FILLER      PIC X(05) VALUE '05MAY'.
+            05 FILLER      PIC X(05) VALUE '06JUN'.
+            05 FILLER      PIC X(05) VALUE '07JUL'.
+            05 FILLER      PIC X(05) VALUE '08AUG'.
+            05 FILLER      PIC X(05) VALUE '09SEP'.
+            05 FILLER      PIC X(05) VALUE '10OCT'.
+            05 FILLER      PIC X(05) VALUE '11NOV'.
+            05 FILLER      PIC X(05) VALUE '12DEC'.
+
+        01  WS-MONTH-MAP         REDEFINES WS-MONTHS-DATA.
+            05 WS-MONTH-ITEM     OCCURS 12 TIMES.
+            10 WS-MONTH-NUM      PIC 9(02).
+            10 WS-MONTH-NAME     PIC X(03).
+
+      *    MONTHLY MEAN-TEMPERATURE AGGREGATES, ONE ENTRY PER
+      *    STATION/MONTH/YEAR COMBINATION SEEN IN WD-TABLE, SO A RUN
+      *    WHOSE WEATHER.DAT SPANS MORE THAN ONE YEAR DOES NOT BLEND
+      *    THAT YEAR'S SAME-MONTH READINGS FOR A STATION TOGETHER.
+        01  WS-MONTHLY-SUMMARY-AREAS.
+            05 WS-SUMMARY-COUNT      PIC 9(4) VALUE ZERO.
+            05 WS-SUMMARY-SUBIDX     PIC 9(4) VALUE ZERO.
+            05 WS-SUMMARY-FOUND-IDX  PIC 9(4) VALUE ZERO.
+            05 WS-SUMMARY-TABLE OCCURS 2000 TIMES.
+               10 WS-SUM-STATION     PIC 9(6).
+               10 WS-SUM-MONTH       PIC 9(2).
+               10 WS-SUM-YEAR        PIC 9(4).
+               10 WS-SUM-TEMP-TOTAL  PIC 9(9).
+               10 WS-SUM-TEMP-COUNT  PIC 9(5).
+
+      *    SEVERE-WEATHER EXCEPTION THRESHOLDS. A RECORD IS LISTED AS
+      *    A SEVERE-WEATHER EXCEPTION WHEN ITS TORNADO OR HAIL COUNT
+      *    EXCEEDS THE CORRESPONDING THRESHOLD. COMPARED DIRECTLY
+      *    AGAINST WDTW-TORNADO/WDTW-HAIL, WHICH ARE STORED AS
+      *    PIC X(5) IN WD-TABLE.
+        01  WS-SEVERE-THRESHOLDS.
+            05 WS-TORNADO-THRESHOLD  PIC X(5) VALUE "00000".
+            05 WS-HAIL-THRESHOLD     PIC X(5) VALUE "00050".
+
+      *    YEARLY MEAN-TEMPERATURE AGGREGATES, ONE ENTRY PER
+      *    STATION/YEAR COMBINATION SEEN IN WD-TABLE, SO A RUN WHOSE
+      *    WEATHER.DAT SPANS MORE THAN ONE YEAR DOES NOT BLEND THOSE
+      *    YEARS TOGETHER.
+        01  WS-YEARLY-SUMMARY-AREAS.
+            05 WS-YEARLY-COUNT       PIC 9(4) VALUE ZERO.
+            05 WS-YEARLY-SUBIDX      PIC 9(4) VALUE ZERO.
+            05 WS-YEARLY-FOUND-IDX   PIC 9(4) VALUE ZERO.
+            05 WS-YEARLY-TABLE OCCURS 2000 TIMES.
+               10 WS-YR-STATION      PIC 9(6).
+               10 WS-YR-YEAR         PIC 9(4).
+               10 WS-YR-TEMP-TOTAL   PIC 9(9).
+               10 WS-YR-TEMP-COUNT   PIC 9(5).
+
+      *    STATION LIST READ FROM WEATHER.PRM FOR AN UNATTENDED
+      *    OPTION-2 RUN AGAINST MORE THAN ONE STATION.
+        01  WS-BATCH-STATION-AREAS.
+            05 WS-BATCH-STATION-COUNT   PIC 9(4) VALUE ZERO.
+            05 WS-BATCH-STATION-SUBIDX  PIC 9(4) VALUE ZERO.
+            05 WS-BATCH-STATION-LIST OCCURS 200 TIMES
+               PIC 9(6).
+
+      *    LAST-SEEN YEARLY AVERAGE PER STATION WHILE SCANNING
+      *    WEATHER-HISTORY IN STATION-ENTRY ORDER, SO EACH HISTORY
+      *    RECORD CAN BE COMPARED AGAINST THE NEXT ONE READ FOR THE
+      *    SAME STATION.
+        01  WS-PRIOR-YEAR-AREAS.
+            05 WS-PRIOR-COUNT        PIC 9(4) VALUE ZERO.
+            05 WS-PRIOR-SUBIDX       PIC 9(4) VALUE ZERO.
+            05 WS-PRIOR-FOUND-IDX    PIC 9(4) VALUE ZERO.
+            05 WS-YOY-DELTA          PIC S9(3).
+            05 WS-PRIOR-TABLE OCCURS 2000 TIMES.
+               10 WS-PRIOR-STATION   PIC 9(6).
+               10 WS-PRIOR-AVG-TEMP  PIC 9(3).
+
         01 INFO-LINE1.
             02  FILLER             PIC X(10) VALUE "STATION #".
             02  INFO-STATION       PIC 9(6).
@@ -82,6 +208,79 @@
             02  FILLER                PIC XX   VALUE ": ".
             02  INFO-CONDITION-STATUS PIC X(5).
 
+        01 MONTHLY-HEADING-LINE.
+            02  FILLER             PIC X(34) VALUE
+                "MONTHLY MEAN TEMPERATURE SUMMARY:".
+
+        01 MONTHLY-SUMMARY-LINE.
+            02  FILLER             PIC X(10) VALUE "STATION #".
+            02  MSL-STATION        PIC 9(6).
+            02  FILLER             PIC XXX   VALUE " - ".
+            02  MSL-MONTH-NAME     PIC X(3).
+            02  FILLER             PIC X(11) VALUE " AVG TEMP: ".
+            02  MSL-AVG-TEMP       PIC ZZ9.
+            02  FILLER             PIC X     VALUE "F".
+
+        01 YEARLY-HEADING-LINE.
+            02  FILLER             PIC X(33) VALUE
+                "YEARLY MEAN TEMPERATURE SUMMARY:".
+
+        01 YEARLY-SUMMARY-LINE.
+            02  FILLER             PIC X(10) VALUE "STATION #".
+            02  YSL-STATION        PIC 9(6).
+            02  FILLER             PIC X(15) VALUE " - YEARLY AVG: ".
+            02  YSL-AVG-TEMP       PIC ZZ9.
+            02  FILLER             PIC X     VALUE "F".
+
+        01 SEVERE-HEADING-LINE.
+            02  FILLER             PIC X(38)
+                VALUE "SEVERE WEATHER EXCEPTIONS (TORNADO/".
+            02  FILLER             PIC X(7) VALUE "HAIL):".
+
+        01 SEVERE-DETAIL-LINE.
+            02  FILLER             PIC X(10) VALUE "STATION #".
+            02  SVL-STATION        PIC 9(6).
+            02  FILLER             PIC XXX   VALUE " - ".
+            02  SVL-MONTH          PIC 9(2).
+            02  FILLER             PIC X     VALUE "/".
+            02  SVL-DAY            PIC 9(2).
+            02  FILLER             PIC X     VALUE "/".
+            02  SVL-YEAR           PIC 9(4).
+            02  FILLER             PIC X(3)  VALUE " - ".
+            02  SVL-KIND           PIC X(7).
+            02  FILLER             PIC X(8)  VALUE " COUNT: ".
+            02  SVL-COUNT          PIC X(5).
+
+        01 YOY-HEADING-LINE.
+            02  FILLER             PIC X(39) VALUE
+                "YEAR-OVER-YEAR TEMPERATURE COMPARISON:".
+
+        01 YOY-FIRST-LINE.
+            02  FILLER             PIC X(10) VALUE "STATION #".
+            02  YOYF-STATION       PIC 9(6).
+            02  FILLER             PIC XXX   VALUE " - ".
+            02  YOYF-YEAR          PIC 9(4).
+            02  FILLER             PIC X(11) VALUE " AVG TEMP: ".
+            02  YOYF-AVG-TEMP      PIC ZZ9.
+            02  FILLER             PIC X(22) VALUE
+                "F (FIRST YEAR ON FILE)".
+
+        01 YOY-DETAIL-LINE.
+            02  FILLER             PIC X(10) VALUE "STATION #".
+            02  YOY-STATION        PIC 9(6).
+            02  FILLER             PIC XXX   VALUE " - ".
+            02  YOY-YEAR           PIC 9(4).
+            02  FILLER             PIC X(11) VALUE " AVG TEMP: ".
+            02  YOY-AVG-TEMP       PIC ZZ9.
+            02  FILLER             PIC X(12) VALUE
+                "F - CHANGE: ".
+            02  YOY-DELTA-DISPLAY  PIC -ZZ9.
+            02  FILLER             PIC X     VALUE "F".
+
+        01 NO-HISTORY-LINE.
+            02  FILLER             PIC X(39) VALUE
+                "NO WEATHER HISTORY FILE FOUND YET.".
+
       *  01 PRINT-LINE PIC X(80) VALUE SPACES.
 
         PROCEDURE DIVISION.
@@ -103,14 +302,25 @@
 
             PERFORM 0200-PROCESS-DATA UNTIL ENDOFFILE.
 
-            DISPLAY "ENTER 1 TO REPORT OR 2 FOR SPECIFIC STATION:".
+            COMPUTE WS-STATION-COUNT = WD-SUBIDX - 1.
+
+            PERFORM 0280-BUILD-YEARLY-SUMMARY.
 
-            ACCEPT WS-OPTION.
+            PERFORM 0120-GET-RUN-OPTION.
 
             IF WS-OPTION = 1
                 PERFORM 0250-DISPLAY-DATA
                 ELSE IF WS-OPTION = 2
                     PERFORM 0150-SEARCH-STATION
+                    ELSE IF WS-OPTION = 3
+                        PERFORM 0260-PRINT-MONTHLY-SUMMARY
+                        ELSE IF WS-OPTION = 4
+                            PERFORM 0400-PRINT-SEVERE-EXCEPTIONS
+                            ELSE IF WS-OPTION = 5
+                                PERFORM 0500-PRINT-YEAR-OVER-YEAR
+                            END-IF
+                        END-IF
+                    END-IF
                 END-IF
             END-IF.
 
@@ -118,30 +328,107 @@
 
       *      PERFORM 0250-DISPLAY-DATA.
 
+        0120-GET-RUN-OPTION.
+
+            OPEN INPUT PARM-FILE.
+            IF PF-STATUS = "00"
+                SET WS-IS-BATCH TO TRUE
+                READ PARM-FILE
+                END-READ
+                IF PF-STATUS = "00"
+                    MOVE PARM-OPTION  TO WS-OPTION
+                    MOVE PARM-STATION TO WD-INDEX
+                    IF PARM-TORNADO-THRESHOLD NOT = SPACES
+                        MOVE PARM-TORNADO-THRESHOLD
+                            TO WS-TORNADO-THRESHOLD
+                    END-IF
+                    IF PARM-HAIL-THRESHOLD NOT = SPACES
+                        MOVE PARM-HAIL-THRESHOLD
+                            TO WS-HAIL-THRESHOLD
+                    END-IF
+                    ADD 1 TO WS-BATCH-STATION-COUNT
+                    MOVE PARM-STATION TO
+                        WS-BATCH-STATION-LIST(WS-BATCH-STATION-COUNT)
+                    PERFORM 0121-READ-BATCH-STATION-LIST
+                        UNTIL PF-STATUS NOT = "00"
+                        OR WS-BATCH-STATION-COUNT = 200
+                END-IF
+                CLOSE PARM-FILE
+            ELSE
+                DISPLAY "ENTER 1 TO REPORT, 2 FOR SPECIFIC STATION, ",
+                    "3 FOR MONTHLY/YEARLY SUMMARY, 4 FOR ",
+                    "SEVERE WEATHER EXCEPTIONS, OR 5 FOR ",
+                    "YEAR-OVER-YEAR COMPARISON:"
+                ACCEPT WS-OPTION
+            END-IF.
+
+        0121-READ-BATCH-STATION-LIST.
+
+            READ PARM-FILE
+                AT END
+                    MOVE "10" TO PF-STATUS
+                NOT AT END
+                    ADD 1 TO WS-BATCH-STATION-COUNT
+                    MOVE PARM-STATION TO
+                        WS-BATCH-STATION-LIST(WS-BATCH-STATION-COUNT)
+            END-READ.
+
+      *    AN UNATTENDED RUN WITH MORE THAN ONE STATION IN
+      *    WEATHER.PRM SEARCHES EVERY STATION ON THE LIST IN TURN
+      *    RATHER THAN JUST THE FIRST ONE.
         0150-SEARCH-STATION.
 
-            DISPLAY "INSERT DESIRED STATION: ".
-            ACCEPT WD-INDEX.
+            IF WS-IS-BATCH AND WS-BATCH-STATION-COUNT > 1
+                PERFORM VARYING WS-BATCH-STATION-SUBIDX FROM 1 BY 1
+                    UNTIL WS-BATCH-STATION-SUBIDX >
+                        WS-BATCH-STATION-COUNT
+                    PERFORM 0155-SEARCH-ONE-BATCH-STATION
+                END-PERFORM
+            ELSE
+                IF NOT WS-IS-BATCH
+                    DISPLAY "INSERT DESIRED STATION: "
+                    ACCEPT WD-INDEX
+                END-IF
+
+                SEARCH WD-TABLE
+                    AT END
+                        PERFORM 9990-ERROR-END
+                    WHEN WDT-STATION(STATION-INDEX) = WD-INDEX
+                        PERFORM 0300-LOAD-INFO
+                END-SEARCH
+            END-IF.
+
+            GO TO 9999-END.
+
+        0155-SEARCH-ONE-BATCH-STATION.
+
+            MOVE WS-BATCH-STATION-LIST(WS-BATCH-STATION-SUBIDX)
+                TO WD-INDEX.
+
+            SET STATION-INDEX TO 1.
 
             SEARCH WD-TABLE
                 AT END
-                    PERFORM 9990-ERROR-END
+                    DISPLAY "WARNING - STATION NOT FOUND: ", WD-INDEX
                 WHEN WDT-STATION(STATION-INDEX) = WD-INDEX
                     PERFORM 0300-LOAD-INFO
             END-SEARCH.
-            
-            GO TO 9999-END.
 
         0200-PROCESS-DATA.
 
       *     DISPLAY WD-DATA.
       *     DISPLAY WD-SUBIDX.
 
-            MOVE WD-ST           TO WDT-STATION(WD-SUBIDX).
-            MOVE WD-DATE              TO WDT-DATE(WD-SUBIDX).
-            MOVE WD-MEAN-TEMP         TO WDT-MEAN-TEMP(WD-SUBIDX).
-            MOVE WD-WEATHER-CONDITION TO WDT-CONDITION(WD-SUBIDX).
-            ADD 1 TO WD-SUBIDX GIVING WD-SUBIDX.
+            IF WD-SUBIDX > 2000
+                DISPLAY "WARNING - STATION TABLE FULL, SKIPPING ",
+                    "STATION ", WD-ST
+            ELSE
+                MOVE WD-ST           TO WDT-STATION(WD-SUBIDX)
+                MOVE WD-DATE              TO WDT-DATE(WD-SUBIDX)
+                MOVE WD-MEAN-TEMP         TO WDT-MEAN-TEMP(WD-SUBIDX)
+                MOVE WD-WEATHER-CONDITION TO WDT-CONDITION(WD-SUBIDX)
+                ADD 1 TO WD-SUBIDX GIVING WD-SUBIDX
+            END-IF.
 
       *      DISPLAY WD-ST.
       *      DISPLAY WDT-STATION(WD-SUBIDX).
@@ -153,7 +440,7 @@
         0250-DISPLAY-DATA.
 
             PERFORM VARYING WDD-SUBIDX FROM 1 BY 1
-                UNTIL WDD-SUBIDX > 100
+                UNTIL WDD-SUBIDX > WS-STATION-COUNT
 
                 MOVE WDT-STATION(WDD-SUBIDX)
                     TO INFO-STATION
@@ -196,6 +483,231 @@
 
             END-PERFORM.
 
+        0260-PRINT-MONTHLY-SUMMARY.
+
+            PERFORM 0270-BUILD-MONTHLY-SUMMARY.
+
+            DISPLAY MONTHLY-HEADING-LINE.
+
+            PERFORM VARYING WS-SUMMARY-SUBIDX FROM 1 BY 1
+                UNTIL WS-SUMMARY-SUBIDX > WS-SUMMARY-COUNT
+
+                MOVE WS-SUM-STATION(WS-SUMMARY-SUBIDX) TO MSL-STATION
+                MOVE WS-MONTH-NAME(WS-SUM-MONTH(WS-SUMMARY-SUBIDX))
+                    TO MSL-MONTH-NAME
+                DIVIDE WS-SUM-TEMP-TOTAL(WS-SUMMARY-SUBIDX)
+                    BY WS-SUM-TEMP-COUNT(WS-SUMMARY-SUBIDX)
+                    GIVING MSL-AVG-TEMP
+
+                DISPLAY MONTHLY-SUMMARY-LINE
+
+            END-PERFORM.
+
+            DISPLAY YEARLY-HEADING-LINE.
+
+            PERFORM VARYING WS-YEARLY-SUBIDX FROM 1 BY 1
+                UNTIL WS-YEARLY-SUBIDX > WS-YEARLY-COUNT
+
+                MOVE WS-YR-STATION(WS-YEARLY-SUBIDX) TO YSL-STATION
+                DIVIDE WS-YR-TEMP-TOTAL(WS-YEARLY-SUBIDX)
+                    BY WS-YR-TEMP-COUNT(WS-YEARLY-SUBIDX)
+                    GIVING YSL-AVG-TEMP
+
+                DISPLAY YEARLY-SUMMARY-LINE
+
+            END-PERFORM.
+
+        0270-BUILD-MONTHLY-SUMMARY.
+
+            MOVE ZERO TO WS-SUMMARY-COUNT.
+
+            PERFORM VARYING WDD-SUBIDX FROM 1 BY 1
+                UNTIL WDD-SUBIDX > WS-STATION-COUNT
+                PERFORM 0275-ACCUMULATE-MONTHLY-ENTRY
+            END-PERFORM.
+
+        0275-ACCUMULATE-MONTHLY-ENTRY.
+
+            MOVE ZERO TO WS-SUMMARY-FOUND-IDX.
+
+            PERFORM VARYING WS-SUMMARY-SUBIDX FROM 1 BY 1
+                UNTIL WS-SUMMARY-SUBIDX > WS-SUMMARY-COUNT
+                IF WS-SUM-STATION(WS-SUMMARY-SUBIDX) =
+                        WDT-STATION(WDD-SUBIDX)
+                    AND WS-SUM-MONTH(WS-SUMMARY-SUBIDX) =
+                        WDT-MONTH(WDD-SUBIDX)
+                    AND WS-SUM-YEAR(WS-SUMMARY-SUBIDX) =
+                        WDT-YEAR(WDD-SUBIDX)
+                    MOVE WS-SUMMARY-SUBIDX TO WS-SUMMARY-FOUND-IDX
+                END-IF
+            END-PERFORM.
+
+            IF WS-SUMMARY-FOUND-IDX > ZERO
+                ADD WDT-MEAN-TEMP(WDD-SUBIDX)
+                    TO WS-SUM-TEMP-TOTAL(WS-SUMMARY-FOUND-IDX)
+                ADD 1 TO WS-SUM-TEMP-COUNT(WS-SUMMARY-FOUND-IDX)
+            ELSE
+                ADD 1 TO WS-SUMMARY-COUNT
+                MOVE WDT-STATION(WDD-SUBIDX)
+                    TO WS-SUM-STATION(WS-SUMMARY-COUNT)
+                MOVE WDT-MONTH(WDD-SUBIDX)
+                    TO WS-SUM-MONTH(WS-SUMMARY-COUNT)
+                MOVE WDT-YEAR(WDD-SUBIDX)
+                    TO WS-SUM-YEAR(WS-SUMMARY-COUNT)
+                MOVE WDT-MEAN-TEMP(WDD-SUBIDX)
+                    TO WS-SUM-TEMP-TOTAL(WS-SUMMARY-COUNT)
+                MOVE 1 TO WS-SUM-TEMP-COUNT(WS-SUMMARY-COUNT)
+            END-IF.
+
+        0280-BUILD-YEARLY-SUMMARY.
+
+            MOVE ZERO TO WS-YEARLY-COUNT.
+
+            PERFORM VARYING WDD-SUBIDX FROM 1 BY 1
+                UNTIL WDD-SUBIDX > WS-STATION-COUNT
+                PERFORM 0285-ACCUMULATE-YEARLY-ENTRY
+            END-PERFORM.
+
+        0285-ACCUMULATE-YEARLY-ENTRY.
+
+            MOVE ZERO TO WS-YEARLY-FOUND-IDX.
+
+            PERFORM VARYING WS-YEARLY-SUBIDX FROM 1 BY 1
+                UNTIL WS-YEARLY-SUBIDX > WS-YEARLY-COUNT
+                IF WS-YR-STATION(WS-YEARLY-SUBIDX) =
+                        WDT-STATION(WDD-SUBIDX)
+                    AND WS-YR-YEAR(WS-YEARLY-SUBIDX) =
+                        WDT-YEAR(WDD-SUBIDX)
+                    MOVE WS-YEARLY-SUBIDX TO WS-YEARLY-FOUND-IDX
+                END-IF
+            END-PERFORM.
+
+            IF WS-YEARLY-FOUND-IDX > ZERO
+                ADD WDT-MEAN-TEMP(WDD-SUBIDX)
+                    TO WS-YR-TEMP-TOTAL(WS-YEARLY-FOUND-IDX)
+                ADD 1 TO WS-YR-TEMP-COUNT(WS-YEARLY-FOUND-IDX)
+            ELSE
+                ADD 1 TO WS-YEARLY-COUNT
+                MOVE WDT-STATION(WDD-SUBIDX)
+                    TO WS-YR-STATION(WS-YEARLY-COUNT)
+                MOVE WDT-YEAR(WDD-SUBIDX)
+                    TO WS-YR-YEAR(WS-YEARLY-COUNT)
+                MOVE WDT-MEAN-TEMP(WDD-SUBIDX)
+                    TO WS-YR-TEMP-TOTAL(WS-YEARLY-COUNT)
+                MOVE 1 TO WS-YR-TEMP-COUNT(WS-YEARLY-COUNT)
+            END-IF.
+
+        0400-PRINT-SEVERE-EXCEPTIONS.
+
+            DISPLAY SEVERE-HEADING-LINE.
+
+            PERFORM VARYING WDD-SUBIDX FROM 1 BY 1
+                UNTIL WDD-SUBIDX > WS-STATION-COUNT
+                PERFORM 0410-CHECK-SEVERE-ENTRY
+            END-PERFORM.
+
+        0410-CHECK-SEVERE-ENTRY.
+
+            IF WDTW-TORNADO(WDD-SUBIDX) > WS-TORNADO-THRESHOLD
+                MOVE WDT-STATION(WDD-SUBIDX)  TO SVL-STATION
+                MOVE WDT-MONTH(WDD-SUBIDX)    TO SVL-MONTH
+                MOVE WDT-DAY(WDD-SUBIDX)      TO SVL-DAY
+                MOVE WDT-YEAR(WDD-SUBIDX)     TO SVL-YEAR
+                MOVE "TORNADO"                TO SVL-KIND
+                MOVE WDTW-TORNADO(WDD-SUBIDX) TO SVL-COUNT
+                DISPLAY SEVERE-DETAIL-LINE
+            END-IF.
+
+            IF WDTW-HAIL(WDD-SUBIDX) > WS-HAIL-THRESHOLD
+                MOVE WDT-STATION(WDD-SUBIDX)  TO SVL-STATION
+                MOVE WDT-MONTH(WDD-SUBIDX)    TO SVL-MONTH
+                MOVE WDT-DAY(WDD-SUBIDX)      TO SVL-DAY
+                MOVE WDT-YEAR(WDD-SUBIDX)     TO SVL-YEAR
+                MOVE "HAIL"                   TO SVL-KIND
+                MOVE WDTW-HAIL(WDD-SUBIDX)    TO SVL-COUNT
+                DISPLAY SEVERE-DETAIL-LINE
+            END-IF.
+
+        0500-PRINT-YEAR-OVER-YEAR.
+
+            MOVE ZERO TO WS-PRIOR-COUNT.
+
+            OPEN INPUT WEATHER-HISTORY.
+            IF WH-STATUS NOT = "00"
+                DISPLAY NO-HISTORY-LINE
+            ELSE
+                DISPLAY YOY-HEADING-LINE
+
+                READ WEATHER-HISTORY
+                    AT END SET WH-ENDOFFILE TO TRUE
+                END-READ
+
+                PERFORM 0510-DISPLAY-YOY-RECORD UNTIL WH-ENDOFFILE
+
+                CLOSE WEATHER-HISTORY
+            END-IF.
+
+        0510-DISPLAY-YOY-RECORD.
+
+            MOVE ZERO TO WS-PRIOR-FOUND-IDX.
+
+            PERFORM VARYING WS-PRIOR-SUBIDX FROM 1 BY 1
+                UNTIL WS-PRIOR-SUBIDX > WS-PRIOR-COUNT
+                IF WS-PRIOR-STATION(WS-PRIOR-SUBIDX) = WH-STATION
+                    MOVE WS-PRIOR-SUBIDX TO WS-PRIOR-FOUND-IDX
+                END-IF
+            END-PERFORM.
+
+            IF WS-PRIOR-FOUND-IDX > ZERO
+                COMPUTE WS-YOY-DELTA =
+                    WH-AVG-TEMP - WS-PRIOR-AVG-TEMP(WS-PRIOR-FOUND-IDX)
+                MOVE WH-STATION      TO YOY-STATION
+                MOVE WH-YEAR         TO YOY-YEAR
+                MOVE WH-AVG-TEMP     TO YOY-AVG-TEMP
+                MOVE WS-YOY-DELTA    TO YOY-DELTA-DISPLAY
+                DISPLAY YOY-DETAIL-LINE
+                MOVE WH-AVG-TEMP
+                    TO WS-PRIOR-AVG-TEMP(WS-PRIOR-FOUND-IDX)
+            ELSE
+                MOVE WH-STATION      TO YOYF-STATION
+                MOVE WH-YEAR         TO YOYF-YEAR
+                MOVE WH-AVG-TEMP     TO YOYF-AVG-TEMP
+                DISPLAY YOY-FIRST-LINE
+                ADD 1 TO WS-PRIOR-COUNT
+                MOVE WH-STATION  TO WS-PRIOR-STATION(WS-PRIOR-COUNT)
+                MOVE WH-AVG-TEMP TO WS-PRIOR-AVG-TEMP(WS-PRIOR-COUNT)
+            END-IF.
+
+            READ WEATHER-HISTORY
+                AT END SET WH-ENDOFFILE TO TRUE
+            END-READ.
+
+        0520-SAVE-YEARLY-HISTORY.
+
+            ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+
+            OPEN EXTEND WEATHER-HISTORY.
+            IF WH-STATUS NOT = "00"
+                DISPLAY "ERROR OPENING WEATHER-HIST.DAT - STATUS: ",
+                    WH-STATUS
+            ELSE
+                PERFORM VARYING WS-YEARLY-SUBIDX FROM 1 BY 1
+                    UNTIL WS-YEARLY-SUBIDX > WS-YEARLY-COUNT
+
+                    MOVE WS-YR-STATION(WS-YEARLY-SUBIDX) TO WH-STATION
+                    MOVE WS-YR-YEAR(WS-YEARLY-SUBIDX)     TO WH-YEAR
+                    DIVIDE WS-YR-TEMP-TOTAL(WS-YEARLY-SUBIDX)
+                        BY WS-YR-TEMP-COUNT(WS-YEARLY-SUBIDX)
+                        GIVING WH-AVG-TEMP
+                    MOVE WS-TODAY-DATE                    TO WH-RUN-DATE
+
+                    WRITE WH-RECORD
+
+                END-PERFORM
+
+                CLOSE WEATHER-HISTORY
+            END-IF.
+
         0300-LOAD-INFO.
 
             MOVE WDT-STATION(STATION-INDEX)   TO INFO-STATION.
@@ -240,4 +752,6 @@
         9999-END.
             CLOSE WEATHER-DATA.
 
+            PERFORM 0520-SAVE-YEARLY-HISTORY.
+
             STOP RUN.
