@@ -0,0 +1,25 @@
+      *    SHARED EMPLOYEE-MASTER FIELD LAYOUT, COPIED INTO SALARY-RAISE
+      *    AND COMPANY-MERGE VIA REPLACING SO EACH PROGRAM KEEPS ITS OWN
+      *    FIELD-PREFIX CONVENTION (FD-ED-/FD-NED- IN SALARY-RAISE,
+      *    CO-/FD-NC- IN COMPANY-MERGE) WHILE SHARING ONE RECORD SHAPE.
+      *    ADDING A FIELD HERE (LIKE THE HIRE/TERMINATION DATES BELOW)
+      *    REACHES BOTH PROGRAMS WITHOUT KEEPING TWO LAYOUTS IN SYNC
+      *    BY HAND.
+           02 EM-SSN            PIC 9(9).
+           02 EM-NAME.
+               03 EM-LASTNAME    PIC X(10).
+               03 EM-FIRSTNAME   PIC X(10).
+           02 EM-BIRTHDAY.
+               03 EM-YEAR        PIC 9(4).
+               03 EM-MONTH       PIC 9(2).
+               03 EM-DAY         PIC 9(2).
+           02 EM-SALARY          PIC 9(9).
+           02 EM-GENDER          PIC X(1).
+           02 EM-HIRE-DATE.
+               03 EM-HIRE-YEAR   PIC 9(4).
+               03 EM-HIRE-MONTH  PIC 9(2).
+               03 EM-HIRE-DAY    PIC 9(2).
+           02 EM-TERM-DATE.
+               03 EM-TERM-YEAR   PIC 9(4).
+               03 EM-TERM-MONTH  PIC 9(2).
+               03 EM-TERM-DAY    PIC 9(2).
