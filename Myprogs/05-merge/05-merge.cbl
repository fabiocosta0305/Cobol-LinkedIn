@@ -1,218 +1,543 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COMPANY-MERGE.
-       AUTHOR. FABIO COSTA.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT MY-COMPANY 
-            ASSIGN TO "ACME.DAT"
-            FILE STATUS IS MC-STATUS
-            ORGANIZATION IS LINE SEQUENTIAL.
-       
-       SELECT OTHER-COMPANY
-            ASSIGN TO "FUSESINC.DAT"
-            FILE STATUS IS OC-STATUS
-            ORGANIZATION IS LINE SEQUENTIAL.
-       
-       SELECT NEW-COMPANY
-            ASSIGN TO "NEW-ACME.DAT"
-            FILE STATUS IS NC-STATUS
-            ORGANIZATION IS LINE SEQUENTIAL.
-
-       SELECT MERGE-TEMP
-            ASSIGN TO "TEMP.DAT".
-
-       SELECT ED-REPORT
-        ASSIGN TO "EES-NEW.RPT"
-        FILE STATUS IS ER-STATUS
-        ORGANIZATION IS LINE SEQUENTIAL.
-        
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD MY-COMPANY.
-       01 MC-DATA     PIC X(48).
-
-       FD OTHER-COMPANY.
-       01 OC-DATA     PIC X(48).
-
-       FD NEW-COMPANY.
-       01 NC-DATA.
-            88 NC-ENDOFFILE                     VALUE  HIGH-VALUES.
-            02 FD-NC-SSN           PIC 9(9).
-            02 FD-NC-NAME.
-               03 FD-NC-LASTNAME   PIC X(10).
-               03 FD-NC-FIRSTNAME  PIC X(10).
-            02 FD-NC-BIRTHDAY.
-               03 FD-NC-YEAR       PIC 9(4).
-               03 FD-NC-MONTH      PIC 9(2).
-               03 FD-NC-DAY        PIC 9(2).
-            02 FD-NC-SALARY        PIC 9(9).
-            02 FD-NC-GENDER        PIC X(1).
-
-       SD MERGE-TEMP.
-       01 MERGE-DATA.
-            02 MG-SSN           PIC 9(9).
-            02 FILLER           PIC X(39).
-
-       FD ED-REPORT.
-       01 PRINTDATA.
-           02 FILLER      PIC X(132).
-       
-       WORKING-STORAGE SECTION.
-
-       01 OTHERS-FLAGS.
-          02 OC-STATUS    PIC X(2).
-          02 MC-STATUS    PIC X(2).
-          02 NC-STATUS    PIC X(2).
-          02 ER-STATUS    PIC X(2).
-       01  WS-MONTHS-DATA.
-           05 FILLER      PIC X(05) VALUE '01JAN'.
-           05 FILLER      PIC X(05) VALUE '02FEB'.
-           05 FILLER      PIC X(05) VALUE '03MAR'.
-           05 FILLER      PIC X(05) VALUE '04APR'.
-           05 FILLER      PIC X(05) VALUE '05MAY'.
-           05 FILLER      PIC X(05) VALUE '06JUN'.
-           05 FILLER      PIC X(05) VALUE '07JUL'.
-           05 FILLER      PIC X(05) VALUE '08AUG'.
-           05 FILLER      PIC X(05) VALUE '09SEP'.
-           05 FILLER      PIC X(05) VALUE '10OCT'.
-           05 FILLER      PIC X(05) VALUE '11NOV'.
-           05 FILLER      PIC X(05) VALUE '12DEC'.
-            
-       01  WS-MONTH-MAP         REDEFINES WS-MONTHS-DATA.
-           05 WS-MONTH-ITEM     OCCURS 12 TIMES. 
-           10 WS-MONTH-NUM      PIC 9(02).
-           10 WS-MONTH-NAME     PIC X(03).
-		     	   
-       01  WS-DATE.
-           05  WS-YEAR  PIC 9999.
-           05  WS-MONTH PIC 99.
-           05  WS-DAY   PIC 99.
-		   
-	   01  WS-WORK-AREAS.
-           05  WS-RAISE            PIC 9v99 VALUE 0.03.
-           05  WS-TOT-SALARY       PIC 9(12) VALUE ZERO. 
-
-       01  HEADING-LINE.
-            05 FILLER	        PIC X(11)  VALUE 'EMPLOYEE ID'.
-            05 FILLER	        PIC X(2)   VALUE SPACES.
-            05 FILLER	        PIC X(16)  VALUE 'EMPLOYEE NAME'.
-            05 FILLER	        PIC X(4)   VALUE SPACES.
-            05 FILLER	        PIC X(10)  VALUE 'START DATE'.
-            05 FILLER	        PIC X(7)   VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'SALARY'.
-			05 FILLER           PIC X(71)  VALUE SPACES.
-
-			
-		01  DETAIL-LINE.
-			05 DET-EMP-SSN       PIC 9(9).
-			05 FILLER           PIC X(4) VALUE SPACES.
-			05 DET-FNAME        PIC X(10) VALUE SPACES.
-			05 DET-LNAME        PIC X(10) VALUES SPACES.
-			05 DET-START-DATE.
-			   07 DET-START-MON PIC X(3).
-			   07 FILLER        PIC X VALUE '-'.
-			   07 DET-START-DAY PIC XX.
-			   07 FILLER        PIC X VALUE '-'.
-			   07 DET-START-YEAR PIC X(4).
-            05 FILLER           PIC X VALUE SPACE.
-			05 DET-SALARY       PIC $$$,$$$,$$9.
-			05 FILLER           PIC X(76).
-			
-        01  TOTAL-LINE1.
-			05 FILLER           PIC X(41) VALUE SPACES.
-			05 FILLER           PIC X(15) VALUE 
-			      "===============".
-			05 FILLER           PIC X(75).
-			
-	    01  TOTAL-LINE2.
-			05 FILLER           PIC X(29) VALUE SPACES.
-			05 FILLER           PIC X(10) VALUE "TOTAL".
-			05 TOT-SALARY       PIC $,$$$,$$$,$$$,$$9.
-			05 FILLER           PIC X(76).
-
-       PROCEDURE DIVISION.
-
-       0100-MERGE-COMPANIES.
-
-            OPEN INPUT MY-COMPANY
-            IF MC-STATUS NOT = "00" THEN 
-                DISPLAY "ERROR OPENING ORIGINAL COMPANY FILE - ",
-                    MC-STATUS
-                GO TO 9999-END-PROGRAM
-            END-IF.
-
-            OPEN INPUT OTHER-COMPANY
-            IF OC-STATUS NOT = "00" THEN 
-                DISPLAY "ERROR OPENING THE MERGING COMPANY FILE - ",
-                    OC-STATUS
-                GO TO 9999-END-PROGRAM
-            END-IF.
-
-            MERGE MERGE-TEMP ON ASCENDING KEY
-                MG-SSN
-                USING MY-COMPANY
-                    OTHER-COMPANY
-                GIVING NEW-COMPANY.
-
-        0150-REPORTING-NEW-COMPANY.
-
-            OPEN INPUT NEW-COMPANY
-            IF NC-STATUS NOT = "00" THEN
-                DISPLAY "ERROR OPENING NEW COMPANY FILE - ",
-                    NC-STATUS
-                GO TO 9999-END-PROGRAM
-            END-IF.
-
-            OPEN OUTPUT ED-REPORT.
-
-            READ NEW-COMPANY
-                AT END SET NC-ENDOFFILE TO TRUE
-                END-READ.
-            
-            WRITE PRINTDATA FROM HEADING-LINE 
-                AFTER ADVANCING PAGE.
-
-            PERFORM 0200-REPORT-EMPLOYEES UNTIL NC-ENDOFFILE.
-
-		    MOVE WS-TOT-SALARY TO TOT-SALARY.
-
-		    WRITE PRINTDATA FROM TOTAL-LINE1 
-		        AFTER ADVANCING 1 LINES.
-		    WRITE PRINTDATA FROM TOTAL-LINE2 
-		        AFTER ADVANCING 1 LINES.
-
-            PERFORM 9999-END-PROGRAM.
-               
-       0200-REPORT-EMPLOYEES.
-
-	        MOVE FD-NC-SSN TO DET-EMP-SSN.
-	        MOVE FD-NC-LASTNAME TO DET-LNAME.
-			MOVE FD-NC-FIRSTNAME TO DET-FNAME.
-			MOVE WS-MONTH-NAME(FD-NC-MONTH) TO 
-			   DET-START-MON.
-			MOVE FD-NC-DAY TO DET-START-DAY.
-			MOVE FD-NC-YEAR TO DET-START-YEAR.
-			MOVE FD-NC-SALARY TO DET-SALARY.
-
-            ADD FD-NC-SALARY TO WS-TOT-SALARY.
-
-			WRITE PRINTDATA FROM DETAIL-LINE 
-			   AFTER ADVANCING 1 LINES.
-
-      *     DISPLAY DETAIL-LINE.
-			READ NEW-COMPANY
-			  AT END SET NC-ENDOFFILE TO TRUE
-			END-READ.
-
-       9999-END-PROGRAM.
-
-           CLOSE MY-COMPANY.
-           CLOSE NEW-COMPANY.
-           CLOSE OTHER-COMPANY.
-           CLOSE ED-REPORT.
-           STOP RUN.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPANY-MERGE.
+       AUTHOR. FABIO COSTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    LIST OF SOURCE COMPANY FILES TO FOLD INTO NEW-COMPANY,
+      *    ONE FILE NAME PER LINE. WHEN THIS FILE IS ABSENT THE
+      *    ORIGINAL TWO-COMPANY DEFAULT (ACME.DAT/FUSESINC.DAT) IS
+      *    USED SO A SITE WITH NO CONTROL FILE SEES NO CHANGE.
+       SELECT CONTROL-FILE
+            ASSIGN TO "MERGE-CONTROL.DAT"
+            FILE STATUS IS CTL-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    THE ACTUAL SOURCE COMPANY FILE BEING READ IS SELECTED AT
+      *    RUN TIME BY MOVING ITS NAME TO WS-CURRENT-FILENAME BEFORE
+      *    THE OPEN, SO ANY NUMBER OF COMPANY FILES CAN BE PROCESSED
+      *    BY ONE SELECT.
+       SELECT COMPANY-FILE
+            ASSIGN TO WS-CURRENT-FILENAME
+            FILE STATUS IS CO-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT NEW-COMPANY
+            ASSIGN TO "NEW-ACME.DAT"
+            FILE STATUS IS NC-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SORT-TEMP
+            ASSIGN TO "TEMP.DAT".
+
+       SELECT ED-REPORT
+        ASSIGN TO "EES-NEW.RPT"
+        FILE STATUS IS ER-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DUPLICATE-REPORT
+        ASSIGN TO "DUPLICATE.RPT"
+        FILE STATUS IS DR-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT EXCEPTION-REPORT
+        ASSIGN TO "MERGE-EXCEPT.RPT"
+        FILE STATUS IS MX-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BATCH-AUDIT
+        ASSIGN TO "BATCH-AUDIT.DAT"
+        FILE STATUS IS BA-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD CONTROL-FILE.
+       01 CTL-RECORD     PIC X(48).
+
+       FD COMPANY-FILE.
+       01 CO-DATA     PIC X(63).
+
+       01 CO-DATA-LAYOUT REDEFINES CO-DATA.
+            COPY EMPMASTER REPLACING LEADING ==EM-== BY ==CO-==.
+
+       FD NEW-COMPANY.
+       01 NC-DATA.
+            88 NC-ENDOFFILE                     VALUE  HIGH-VALUES.
+            COPY EMPMASTER REPLACING LEADING ==EM-== BY ==FD-NC-==.
+
+       SD SORT-TEMP.
+       01 SORT-DATA.
+            02 SRT-SSN          PIC 9(9).
+            02 FILLER           PIC X(54).
+
+       FD ED-REPORT.
+       01 PRINTDATA.
+           02 FILLER      PIC X(132).
+
+       FD DUPLICATE-REPORT.
+       01 DUPDATA.
+           02 FILLER      PIC X(132).
+
+       FD EXCEPTION-REPORT.
+       01 MXDATA.
+           02 FILLER      PIC X(132).
+
+      *    ONE RECORD PER PROGRAM PER RUN, APPENDED CYCLE OVER CYCLE,
+      *    SO OPERATIONS CAN CONFIRM A BATCH RAN AND HOW MUCH IT
+      *    TOUCHED WITHOUT DIGGING THROUGH THE SPOOLED REPORTS.
+       FD BATCH-AUDIT.
+       01 BATCH-AUDIT-RECORD.
+           02 BA-PROGRAM-NAME   PIC X(13).
+           02 BA-RUN-DATE       PIC 9(8).
+           02 BA-RUN-TIME       PIC 9(8).
+           02 BA-RECORD-COUNT   PIC 9(8).
+           02 BA-KEY-TOTAL      PIC 9(12).
+
+       WORKING-STORAGE SECTION.
+
+       01 OTHERS-FLAGS.
+          02 CO-STATUS    PIC X(2).
+          02 NC-STATUS    PIC X(2).
+          02 ER-STATUS    PIC X(2).
+          02 DR-STATUS    PIC X(2).
+          02 MX-STATUS    PIC X(2).
+          02 CTL-STATUS   PIC X(2).
+          02 BA-STATUS    PIC X(2).
+
+       01  WS-AUDIT-AREAS.
+           05  WS-AUDIT-DATE       PIC 9(8).
+           05  WS-AUDIT-TIME       PIC 9(8).
+
+      *    LIST OF SOURCE COMPANY FILE NAMES LOADED FROM THE CONTROL
+      *    FILE (OR DEFAULTED TO ACME.DAT/FUSESINC.DAT WHEN NO
+      *    CONTROL FILE IS PRESENT), SO ANY NUMBER OF ACQUIRED
+      *    COMPANIES CAN BE FOLDED INTO NEW-COMPANY IN ONE RUN.
+       01  WS-CONTROL-FILE-AREAS.
+           05  WS-CONTROL-FILE-COUNT   PIC 9(4) VALUE ZERO.
+           05  WS-FILE-SUBIDX          PIC 9(4) VALUE ZERO.
+           05  WS-CURRENT-FILENAME     PIC X(48) VALUE SPACES.
+           05  WS-CONTROL-FILE-TABLE OCCURS 20 TIMES.
+               10  WS-CONTROL-FILENAME PIC X(48) VALUE SPACES.
+
+      *    SSNS SEEN SO FAR ACROSS ALL COMPANY FILES PROCESSED THIS
+      *    RUN, SO A RECORD APPEARING IN MORE THAN ONE ACQUIRED
+      *    COMPANY (AN EMPLOYEE CARRIED ON TWO PAYROLLS DURING AN
+      *    ACQUISITION TRANSITION) CAN BE FLAGGED BEFORE IT REACHES
+      *    NEW-COMPANY.
+       01  WS-DUP-CHECK-AREAS.
+           05  WS-SEEN-COUNT       PIC 9(6) VALUE ZERO.
+           05  WS-DUPLICATE-COUNT  PIC 9(6) VALUE ZERO.
+           05  WS-DUP-SUBIDX       PIC 9(6) VALUE ZERO.
+           05  WS-FOUND-SWITCH     PIC X(1) VALUE 'N'.
+               88  WS-SSN-FOUND    VALUE 'Y'.
+           05  WS-SEEN-SSN-TABLE OCCURS 5000 TIMES.
+               10  WS-SEEN-SSN     PIC 9(9) VALUE ZERO.
+
+       01  DUP-HEADING-LINE.
+            05 FILLER	        PIC X(30)  VALUE
+               'DUPLICATE SSN RECONCILIATION'.
+            05 FILLER           PIC X(102) VALUE SPACES.
+
+       01  DUP-DETAIL-LINE.
+            05 DUPL-SSN          PIC 9(9).
+            05 FILLER            PIC X(4) VALUE SPACES.
+            05 FILLER            PIC X(29) VALUE
+               'DUPLICATE - ALSO APPEARS IN '.
+            05 DUPL-SOURCE       PIC X(48).
+            05 FILLER            PIC X(42) VALUE SPACES.
+
+      *    FIELD-LEVEL EXCEPTION LISTING FOR MALFORMED SOURCE
+      *    RECORDS (NON-NUMERIC SALARY, BAD BIRTHDATE, BLANK SSN).
+       01  WS-MERGE-EXCEPTION-AREAS.
+           05  WS-MX-COUNT         PIC 9(6) VALUE ZERO.
+           05  WS-MX-SWITCH        PIC X(1) VALUE 'Y'.
+               88  WS-MX-VALID     VALUE 'Y'.
+               88  WS-MX-INVALID   VALUE 'N'.
+           05  WS-MX-REASON        PIC X(30) VALUE SPACES.
+           05  WS-MX-SOURCE        PIC X(48) VALUE SPACES.
+
+       01  MX-HEADING-LINE.
+            05 FILLER	        PIC X(11)  VALUE 'EMPLOYEE ID'.
+            05 FILLER	        PIC X(2)   VALUE SPACES.
+            05 FILLER	        PIC X(48)  VALUE 'SOURCE FILE'.
+            05 FILLER	        PIC X(4)   VALUE SPACES.
+            05 FILLER	        PIC X(30)  VALUE 'REASON'.
+            05 FILLER           PIC X(37)  VALUE SPACES.
+
+       01  MX-DETAIL-LINE.
+            05 MXL-SSN           PIC X(11).
+            05 FILLER            PIC X(2) VALUE SPACES.
+            05 MXL-SOURCE        PIC X(48).
+            05 FILLER            PIC X(4) VALUE SPACES.
+            05 MXL-REASON        PIC X(30).
+            05 FILLER            PIC X(37) VALUE SPACES.
+       01  WS-MONTHS-DATA.
+           05 FILLER      PIC X(05) VALUE '01JAN'.
+           05 FILLER      PIC X(05) VALUE '02FEB'.
+           05 FILLER      PIC X(05) VALUE '03MAR'.
+           05 FILLER      PIC X(05) VALUE '04APR'.
+           05 FILLER      PIC X(05) VALUE '05MAY'.
+           05 FILLER      PIC X(05) VALUE '06JUN'.
+           05 FILLER      PIC X(05) VALUE '07JUL'.
+           05 FILLER      PIC X(05) VALUE '08AUG'.
+           05 FILLER      PIC X(05) VALUE '09SEP'.
+           05 FILLER      PIC X(05) VALUE '10OCT'.
+           05 FILLER      PIC X(05) VALUE '11NOV'.
+           05 FILLER      PIC X(05) VALUE '12DEC'.
+
+       01  WS-MONTH-MAP         REDEFINES WS-MONTHS-DATA.
+           05 WS-MONTH-ITEM     OCCURS 12 TIMES.
+           10 WS-MONTH-NUM      PIC 9(02).
+           10 WS-MONTH-NAME     PIC X(03).
+
+       01  WS-DATE.
+           05  WS-YEAR  PIC 9999.
+           05  WS-MONTH PIC 99.
+           05  WS-DAY   PIC 99.
+
+	   01  WS-WORK-AREAS.
+           05  WS-RAISE            PIC 9v99 VALUE 0.03.
+           05  WS-TOT-SALARY       PIC 9(12) VALUE ZERO.
+           05  WS-NC-COUNT         PIC 9(6) VALUE ZERO.
+
+       01  HEADING-LINE.
+            05 FILLER	        PIC X(11)  VALUE 'EMPLOYEE ID'.
+            05 FILLER	        PIC X(2)   VALUE SPACES.
+            05 FILLER	        PIC X(16)  VALUE 'EMPLOYEE NAME'.
+            05 FILLER	        PIC X(4)   VALUE SPACES.
+            05 FILLER	        PIC X(10)  VALUE 'START DATE'.
+            05 FILLER	        PIC X(7)   VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'SALARY'.
+			05 FILLER           PIC X(71)  VALUE SPACES.
+
+
+		01  DETAIL-LINE.
+			05 DET-EMP-SSN       PIC 9(9).
+			05 FILLER           PIC X(4) VALUE SPACES.
+			05 DET-FNAME        PIC X(10) VALUE SPACES.
+			05 DET-LNAME        PIC X(10) VALUES SPACES.
+			05 DET-START-DATE.
+			   07 DET-START-MON PIC X(3).
+			   07 FILLER        PIC X VALUE '-'.
+			   07 DET-START-DAY PIC XX.
+			   07 FILLER        PIC X VALUE '-'.
+			   07 DET-START-YEAR PIC X(4).
+            05 FILLER           PIC X VALUE SPACE.
+			05 DET-SALARY       PIC $$$,$$$,$$9.
+			05 FILLER           PIC X(76).
+
+        01  TOTAL-LINE1.
+			05 FILLER           PIC X(41) VALUE SPACES.
+			05 FILLER           PIC X(15) VALUE
+			      "===============".
+			05 FILLER           PIC X(75).
+
+	    01  TOTAL-LINE2.
+			05 FILLER           PIC X(29) VALUE SPACES.
+			05 FILLER           PIC X(10) VALUE "TOTAL".
+			05 TOT-SALARY       PIC $,$$$,$$$,$$$,$$9.
+			05 FILLER           PIC X(76).
+
+      *    RECORD-COUNT RECONCILIATION -- SHOWS HOW MANY SOURCE
+      *    RECORDS WENT IN VERSUS HOW MANY CAME OUT THE OTHER END IN
+      *    NEW-COMPANY, SO A SHORTFALL (A RECORD SILENTLY LOST
+      *    SOMEWHERE IN THE MERGE) DOES NOT GO UNNOTICED.
+       01  RECON-HEADING-LINE.
+            05 FILLER	        PIC X(28)  VALUE
+               'RECORD-COUNT RECONCILIATION'.
+            05 FILLER           PIC X(104) VALUE SPACES.
+
+       01  RECON-LINE.
+            05 RECON-LABEL       PIC X(36).
+            05 RECON-VALUE       PIC ZZZ,ZZ9.
+            05 FILLER            PIC X(89) VALUE SPACES.
+
+       01  RECON-STATUS-LINE.
+            05 FILLER            PIC X(10) VALUE 'STATUS: '.
+            05 RECON-STATUS      PIC X(35) VALUE SPACES.
+            05 FILLER            PIC X(87) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0100-MERGE-COMPANIES.
+
+            PERFORM 0080-LOAD-CONTROL-FILE-LIST.
+
+            OPEN OUTPUT EXCEPTION-REPORT.
+            OPEN OUTPUT DUPLICATE-REPORT.
+
+            WRITE MXDATA FROM MX-HEADING-LINE
+                AFTER ADVANCING PAGE.
+            WRITE DUPDATA FROM DUP-HEADING-LINE
+                AFTER ADVANCING PAGE.
+
+            SORT SORT-TEMP ON ASCENDING KEY
+                SRT-SSN
+                INPUT PROCEDURE IS 0090-SUPPLY-VALID-RECORDS
+                GIVING NEW-COMPANY.
+
+            CLOSE EXCEPTION-REPORT.
+            CLOSE DUPLICATE-REPORT.
+
+       0080-LOAD-CONTROL-FILE-LIST.
+
+            MOVE ZERO TO WS-CONTROL-FILE-COUNT.
+
+            OPEN INPUT CONTROL-FILE.
+            IF CTL-STATUS = "00"
+                PERFORM 0085-READ-CONTROL-FILE-LINE
+                    UNTIL CTL-STATUS = "10"
+                CLOSE CONTROL-FILE
+            ELSE
+                MOVE 'ACME.DAT' TO WS-CONTROL-FILENAME(1)
+                MOVE 'FUSESINC.DAT' TO WS-CONTROL-FILENAME(2)
+                MOVE 2 TO WS-CONTROL-FILE-COUNT
+            END-IF.
+
+       0085-READ-CONTROL-FILE-LINE.
+
+            READ CONTROL-FILE
+            END-READ.
+
+            IF CTL-STATUS = "00"
+                IF WS-CONTROL-FILE-COUNT >= 20
+                    DISPLAY "WARNING - CONTROL FILE TABLE FULL, ",
+                        "SKIPPING ", CTL-RECORD
+                ELSE
+                    ADD 1 TO WS-CONTROL-FILE-COUNT
+                    MOVE CTL-RECORD
+                        TO WS-CONTROL-FILENAME(WS-CONTROL-FILE-COUNT)
+                END-IF
+            END-IF.
+
+       0090-SUPPLY-VALID-RECORDS.
+
+            PERFORM VARYING WS-FILE-SUBIDX FROM 1 BY 1
+                UNTIL WS-FILE-SUBIDX > WS-CONTROL-FILE-COUNT
+
+                MOVE WS-CONTROL-FILENAME(WS-FILE-SUBIDX)
+                    TO WS-CURRENT-FILENAME
+                MOVE WS-CURRENT-FILENAME TO WS-MX-SOURCE
+                PERFORM 0095-COPY-VALID-COMPANY-FILE
+
+            END-PERFORM.
+
+       0095-COPY-VALID-COMPANY-FILE.
+
+            OPEN INPUT COMPANY-FILE.
+
+            IF CO-STATUS NOT = "00"
+                DISPLAY "WARNING - COULD NOT OPEN ",
+                    WS-CURRENT-FILENAME, " - SKIPPING"
+            ELSE
+                READ COMPANY-FILE
+                END-READ
+                PERFORM 0097-VALIDATE-RELEASE-RECORD
+                    UNTIL CO-STATUS = "10"
+                CLOSE COMPANY-FILE
+            END-IF.
+
+       0097-VALIDATE-RELEASE-RECORD.
+
+            IF CO-STATUS = "00"
+                PERFORM 0098-VALIDATE-COMPANY-RECORD
+                IF WS-MX-VALID
+                    PERFORM 0099-CHECK-AND-RELEASE-RECORD
+                ELSE
+                    ADD 1 TO WS-MX-COUNT
+                    MOVE CO-SSN TO MXL-SSN
+                    MOVE WS-MX-SOURCE TO MXL-SOURCE
+                    MOVE WS-MX-REASON TO MXL-REASON
+                    WRITE MXDATA FROM MX-DETAIL-LINE
+                        AFTER ADVANCING 1 LINES
+                END-IF
+                READ COMPANY-FILE
+                END-READ
+            END-IF.
+
+       0098-VALIDATE-COMPANY-RECORD.
+
+            SET WS-MX-VALID TO TRUE.
+            MOVE SPACES TO WS-MX-REASON.
+
+            IF CO-SSN IS NOT NUMERIC OR CO-SSN = ZERO
+                SET WS-MX-INVALID TO TRUE
+                MOVE 'BLANK OR INVALID SSN' TO WS-MX-REASON
+            END-IF.
+
+            IF WS-MX-VALID
+                IF CO-SALARY IS NOT NUMERIC OR CO-SALARY = ZERO
+                    SET WS-MX-INVALID TO TRUE
+                    MOVE 'NON-NUMERIC SALARY' TO WS-MX-REASON
+                END-IF
+            END-IF.
+
+            IF WS-MX-VALID
+                IF CO-YEAR IS NOT NUMERIC
+                    OR CO-MONTH IS NOT NUMERIC
+                    OR CO-DAY IS NOT NUMERIC
+                    OR CO-MONTH IS LESS THAN 1
+                    OR CO-MONTH IS GREATER THAN 12
+                    OR CO-DAY IS LESS THAN 1
+                    OR CO-DAY IS GREATER THAN 31
+                    OR CO-YEAR IS LESS THAN 1900
+                    SET WS-MX-INVALID TO TRUE
+                    MOVE 'IMPOSSIBLE BIRTHDATE' TO WS-MX-REASON
+                END-IF
+            END-IF.
+
+       0099-CHECK-AND-RELEASE-RECORD.
+
+            MOVE 'N' TO WS-FOUND-SWITCH.
+            PERFORM VARYING WS-DUP-SUBIDX FROM 1 BY 1
+                UNTIL WS-DUP-SUBIDX > WS-SEEN-COUNT
+                IF WS-SEEN-SSN(WS-DUP-SUBIDX) = CO-SSN
+                    SET WS-SSN-FOUND TO TRUE
+                END-IF
+            END-PERFORM.
+
+            IF WS-SSN-FOUND
+                ADD 1 TO WS-DUPLICATE-COUNT
+                MOVE CO-SSN TO DUPL-SSN
+                MOVE WS-CURRENT-FILENAME TO DUPL-SOURCE
+                WRITE DUPDATA FROM DUP-DETAIL-LINE
+                    AFTER ADVANCING 1 LINES
+            ELSE
+                IF WS-SEEN-COUNT >= 5000
+                    DISPLAY "WARNING - SEEN-SSN TABLE FULL, SKIPPING ",
+                        CO-SSN
+                ELSE
+                    ADD 1 TO WS-SEEN-COUNT
+                    MOVE CO-SSN TO WS-SEEN-SSN(WS-SEEN-COUNT)
+                    MOVE CO-DATA TO SORT-DATA
+                    RELEASE SORT-DATA
+                END-IF
+            END-IF.
+
+        0150-REPORTING-NEW-COMPANY.
+
+            OPEN INPUT NEW-COMPANY
+            IF NC-STATUS NOT = "00" THEN
+                DISPLAY "ERROR OPENING NEW COMPANY FILE - ",
+                    NC-STATUS
+                GO TO 9999-END-PROGRAM
+            END-IF.
+
+            OPEN OUTPUT ED-REPORT.
+
+            READ NEW-COMPANY
+                AT END SET NC-ENDOFFILE TO TRUE
+                END-READ.
+
+            WRITE PRINTDATA FROM HEADING-LINE
+                AFTER ADVANCING PAGE.
+
+            PERFORM 0200-REPORT-EMPLOYEES UNTIL NC-ENDOFFILE.
+
+		    MOVE WS-TOT-SALARY TO TOT-SALARY.
+
+		    WRITE PRINTDATA FROM TOTAL-LINE1
+		        AFTER ADVANCING 1 LINES.
+		    WRITE PRINTDATA FROM TOTAL-LINE2
+		        AFTER ADVANCING 1 LINES.
+
+            PERFORM 0195-PRINT-RECONCILIATION.
+
+            PERFORM 9999-END-PROGRAM.
+
+       0200-REPORT-EMPLOYEES.
+
+	        MOVE FD-NC-SSN TO DET-EMP-SSN.
+	        MOVE FD-NC-LASTNAME TO DET-LNAME.
+			MOVE FD-NC-FIRSTNAME TO DET-FNAME.
+			MOVE WS-MONTH-NAME(FD-NC-MONTH) TO
+			   DET-START-MON.
+			MOVE FD-NC-DAY TO DET-START-DAY.
+			MOVE FD-NC-YEAR TO DET-START-YEAR.
+			MOVE FD-NC-SALARY TO DET-SALARY.
+
+            ADD FD-NC-SALARY TO WS-TOT-SALARY.
+            ADD 1 TO WS-NC-COUNT.
+
+			WRITE PRINTDATA FROM DETAIL-LINE
+			   AFTER ADVANCING 1 LINES.
+
+      *     DISPLAY DETAIL-LINE.
+			READ NEW-COMPANY
+			  AT END SET NC-ENDOFFILE TO TRUE
+			END-READ.
+
+       0195-PRINT-RECONCILIATION.
+
+            WRITE PRINTDATA FROM RECON-HEADING-LINE
+                AFTER ADVANCING PAGE.
+
+            MOVE 'VALID RECORDS MERGED INTO NEW COMPANY'
+                TO RECON-LABEL.
+            MOVE WS-SEEN-COUNT TO RECON-VALUE.
+            WRITE PRINTDATA FROM RECON-LINE
+                AFTER ADVANCING 1 LINES.
+
+            MOVE 'DUPLICATE SSNS EXCLUDED' TO RECON-LABEL.
+            MOVE WS-DUPLICATE-COUNT TO RECON-VALUE.
+            WRITE PRINTDATA FROM RECON-LINE
+                AFTER ADVANCING 1 LINES.
+
+            MOVE 'EXCEPTION RECORDS EXCLUDED' TO RECON-LABEL.
+            MOVE WS-MX-COUNT TO RECON-VALUE.
+            WRITE PRINTDATA FROM RECON-LINE
+                AFTER ADVANCING 1 LINES.
+
+            MOVE 'RECORDS WRITTEN TO NEW COMPANY FILE'
+                TO RECON-LABEL.
+            MOVE WS-NC-COUNT TO RECON-VALUE.
+            WRITE PRINTDATA FROM RECON-LINE
+                AFTER ADVANCING 1 LINES.
+
+            IF WS-NC-COUNT = WS-SEEN-COUNT
+                MOVE 'RECONCILED' TO RECON-STATUS
+            ELSE
+                MOVE 'MISMATCH - COUNTS DO NOT AGREE' TO RECON-STATUS
+            END-IF.
+
+            WRITE PRINTDATA FROM RECON-STATUS-LINE
+                AFTER ADVANCING 1 LINES.
+
+      *    ONE AUDIT RECORD PER RUN SO OPERATIONS CAN CONFIRM THE
+      *    BATCH RAN AND HOW MUCH IT TOUCHED WITHOUT DIGGING THROUGH
+      *    THE SPOOLED REPORTS.
+       9998-WRITE-AUDIT-LOG.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+           OPEN EXTEND BATCH-AUDIT.
+           IF BA-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING BATCH-AUDIT.DAT - STATUS: ",
+                   BA-STATUS
+               GO TO 9998-AUDIT-EXIT
+           END-IF.
+
+           MOVE "COMPANY-MERGE" TO BA-PROGRAM-NAME.
+           MOVE WS-AUDIT-DATE   TO BA-RUN-DATE.
+           MOVE WS-AUDIT-TIME   TO BA-RUN-TIME.
+           MOVE WS-SEEN-COUNT   TO BA-RECORD-COUNT.
+           MOVE WS-NC-COUNT     TO BA-KEY-TOTAL.
+
+           WRITE BATCH-AUDIT-RECORD.
+
+           CLOSE BATCH-AUDIT.
+
+       9998-AUDIT-EXIT.
+           EXIT.
+
+       9999-END-PROGRAM.
+
+           PERFORM 9998-WRITE-AUDIT-LOG THRU 9998-AUDIT-EXIT.
+           CLOSE NEW-COMPANY.
+           CLOSE ED-REPORT.
+           STOP RUN.
