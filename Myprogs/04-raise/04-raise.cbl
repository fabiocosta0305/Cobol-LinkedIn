@@ -5,10 +5,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT ED-DATA 
+       SELECT ED-DATA
             ASSIGN TO "EES.DAT"
             FILE STATUS IS ED-STATUS
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS FD-ED-SSN.
        
        SELECT NEWED-DATA 
         ASSIGN TO "EES-NEW.DAT"
@@ -19,7 +21,36 @@
         ASSIGN TO "EES-NEW.RPT"
         FILE STATUS IS ER-STATUS
         ORGANIZATION IS LINE SEQUENTIAL.
-        
+
+       SELECT EXCEPTION-REPORT
+        ASSIGN TO "EES-EXCEPT.RPT"
+        FILE STATUS IS EX-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RAISE-HISTORY
+        ASSIGN TO "RAISEHIST.DAT"
+        FILE STATUS IS RH-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPOINT-FILE
+        ASSIGN TO "EES-CKPT.DAT"
+        FILE STATUS IS CK-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BATCH-AUDIT
+        ASSIGN TO "BATCH-AUDIT.DAT"
+        FILE STATUS IS BA-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    OPTIONAL RUNTIME OVERRIDE FOR THE TENURE/RAISE-RATE TABLE
+      *    SO COMP COMMITTEE CHANGES DO NOT REQUIRE A SOURCE EDIT AND
+      *    RECOMPILE. WITH NO PARAMETER FILE PRESENT THE HARDCODED
+      *    DEFAULT TABLE BELOW IS USED, AS BEFORE.
+       SELECT RATE-PARM-FILE
+        ASSIGN TO "RAISERATE.PRM"
+        FILE STATUS IS RP-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -27,16 +58,7 @@
        FD ED-DATA.
        01 EMPLOYEEDETAILS.
             88 ED-ENDOFFILE                     VALUE  HIGH-VALUES.
-            02 FD-ED-SSN           PIC 9(9).
-            02 FD-ED-NAME.
-               03 FD-ED-LASTNAME  PIC X(10).
-               03 FD-ED-FIRSTNAME PIC X(10).
-            02 FD-ED-BIRTHDAY.
-               03 FD-ED-YEAR      PIC 9(4).
-               03 FD-ED-MONTH     PIC 9(2).
-               03 FD-ED-DAY       PIC 9(2).
-            02 FD-ED-SALARY           PIC 9(9).
-            02 FD-ED-GENDER           PIC X(1).
+            COPY EMPMASTER REPLACING LEADING ==EM-== BY ==FD-ED-==.
 
        FD NEWED-DATA.
        01 PRINT-NEWED-DATA.
@@ -45,13 +67,115 @@
        FD ED-REPORT.
        01 PRINTDATA.
            02 FILLER      PIC X(132).
-       
+
+       FD EXCEPTION-REPORT.
+       01 EXCEPTDATA.
+           02 FILLER      PIC X(132).
+
+      *    ONE RECORD PER EMPLOYEE PER RUN, APPENDED CYCLE OVER
+      *    CYCLE SO SALARY TRAJECTORY CAN BE TRACED ACROSS RUNS.
+       FD RAISE-HISTORY.
+       01 RAISE-HISTORY-RECORD.
+           02 RH-SSN            PIC 9(9).
+           02 RH-OLD-SALARY     PIC 9(9).
+           02 RH-NEW-SALARY     PIC 9(9).
+           02 RH-RAISE-PERCENT  PIC 9v99.
+           02 RH-RUN-DATE       PIC 9(8).
+
+      *    RESTART CHECKPOINT SO AN ABEND PARTWAY THROUGH A LARGE
+      *    EES.DAT DOES NOT FORCE THE WHOLE BATCH WINDOW TO RERUN. THE
+      *    RUNNING SALARY/GENDER ACCUMULATORS ARE SAVED ALONGSIDE THE
+      *    RECORD COUNT SO A RESTART'S FINAL TOTALS AND GENDER SUMMARY
+      *    REFLECT THE WHOLE FILE, NOT JUST THE RECORDS SEEN SINCE THE
+      *    RESTART.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CK-REC-COUNT          PIC 9(8).
+           02 CK-LAST-SSN           PIC 9(9).
+           02 CK-TOT-SALARY         PIC 9(12).
+           02 CK-MALE-COUNT         PIC 9(6).
+           02 CK-MALE-ORIG-TOTAL    PIC 9(12).
+           02 CK-MALE-NEW-TOTAL     PIC 9(12).
+           02 CK-MALE-RAISE-TOTAL   PIC 9(12).
+           02 CK-FEMALE-COUNT       PIC 9(6).
+           02 CK-FEMALE-ORIG-TOTAL  PIC 9(12).
+           02 CK-FEMALE-NEW-TOTAL   PIC 9(12).
+           02 CK-FEMALE-RAISE-TOTAL PIC 9(12).
+           02 CK-OTHER-COUNT        PIC 9(6).
+           02 CK-OTHER-ORIG-TOTAL   PIC 9(12).
+           02 CK-OTHER-NEW-TOTAL    PIC 9(12).
+           02 CK-OTHER-RAISE-TOTAL  PIC 9(12).
+           02 CK-EXCEPTION-COUNT    PIC 9(6).
+
+      *    ONE RECORD PER PROGRAM PER RUN, APPENDED CYCLE OVER CYCLE,
+      *    SO OPERATIONS CAN CONFIRM A BATCH RAN AND HOW MUCH IT
+      *    TOUCHED WITHOUT DIGGING THROUGH THE SPOOLED REPORTS.
+       FD BATCH-AUDIT.
+       01 BATCH-AUDIT-RECORD.
+           02 BA-PROGRAM-NAME   PIC X(13).
+           02 BA-RUN-DATE       PIC 9(8).
+           02 BA-RUN-TIME       PIC 9(8).
+           02 BA-RECORD-COUNT   PIC 9(8).
+           02 BA-KEY-TOTAL      PIC 9(12).
+
+      *    ONE LINE PER TENURE BAND: LOW YEARS, HIGH YEARS, RATE.
+       FD RATE-PARM-FILE.
+       01 RATE-PARM-RECORD.
+           02 RP-TENURE-LOW     PIC 9(03).
+           02 RP-TENURE-HIGH    PIC 9(03).
+           02 RP-PERCENT        PIC 9V99.
+
        WORKING-STORAGE SECTION.
 
        01 WS-FLAGS.
           02 NED-STATUS PIC X(2).
           02 ED-STATUS    PIC X(2).
           02 ER-STATUS  PIC X(2).
+          02 EX-STATUS  PIC X(2).
+          02 RH-STATUS  PIC X(2).
+          02 CK-STATUS  PIC X(2).
+          02 BA-STATUS  PIC X(2).
+          02 RP-STATUS  PIC X(2).
+
+       01  WS-CHECKPOINT-AREAS.
+           05  WS-CKPT-INTERVAL    PIC 9(4) VALUE 50.
+           05  WS-RECORDS-READ     PIC 9(8) VALUE ZERO.
+           05  WS-SKIP-COUNT       PIC 9(8) VALUE ZERO.
+           05  WS-RESTART-SWITCH   PIC X(1) VALUE 'N'.
+               88  WS-IS-RESTART   VALUE 'Y'.
+           05  WS-CKPT-QUOTIENT    PIC 9(8) VALUE ZERO.
+           05  WS-CKPT-REMAINDER   PIC 9(4) VALUE ZERO.
+           05  WS-CKPT-RESTART-SSN PIC 9(9) VALUE ZERO.
+
+       01  WS-VALIDATION-SWITCH.
+           05  WS-VALID-SWITCH        PIC X(1) VALUE 'Y'.
+               88  WS-RECORD-VALID    VALUE 'Y'.
+               88  WS-RECORD-INVALID  VALUE 'N'.
+           05  WS-EXCEPTION-REASON    PIC X(30) VALUE SPACES.
+           05  WS-EXCEPTION-COUNT     PIC 9(6)  VALUE ZERO.
+
+       01  EXCEPT-HEADING-LINE.
+            05 FILLER	        PIC X(11)  VALUE 'EMPLOYEE ID'.
+            05 FILLER	        PIC X(5)   VALUE SPACES.
+            05 FILLER	        PIC X(10)  VALUE 'SALARY'.
+            05 FILLER	        PIC X(4)   VALUE SPACES.
+            05 FILLER	        PIC X(30)  VALUE 'REASON'.
+            05 FILLER           PIC X(72)  VALUE SPACES.
+
+       01  EXCEPT-DETAIL-LINE.
+            05 EXL-SSN            PIC X(11).
+            05 FILLER             PIC X(5) VALUE SPACES.
+            05 EXL-SALARY         PIC X(10).
+            05 FILLER             PIC X(4) VALUE SPACES.
+            05 EXL-REASON         PIC X(30).
+            05 FILLER             PIC X(72) VALUE SPACES.
+
+       01  EXCEPT-TOTAL-LINE.
+            05 FILLER             PIC X(11) VALUE SPACES.
+            05 FILLER             PIC X(20) VALUE
+               'TOTAL EXCEPTIONS: '.
+            05 EXL-TOTAL-COUNT    PIC ZZZ,ZZ9.
+            05 FILLER             PIC X(94) VALUE SPACES.
 
        01  WS-MONTHS-DATA.
            05 FILLER      PIC X(05) VALUE '01JAN'.
@@ -76,12 +200,90 @@
            05  WS-YEAR PIC 99.
            05  WS-MONTH PIC 99.
            05  WS-DAY   PIC 99.
-		   
+
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YEAR  PIC 9(4).
+           05  WS-TODAY-MONTH PIC 9(2).
+           05  WS-TODAY-DAY   PIC 9(2).
+
+       01  WS-AUDIT-TIME       PIC 9(8).
+
+      *    RAISE RATE IS KEYED BY TENURE BAND (YEARS OF SERVICE) SO
+      *    COMP COMMITTEE CHANGES ONLY MEAN CHANGING THIS TABLE -
+      *    THIS DEFAULT IS USED WHEN RAISERATE.PRM IS NOT PRESENT;
+      *    SEE 0106-LOAD-RAISE-RATE-TABLE.
+       01  WS-RAISE-RATE-DATA.
+           05 FILLER  PIC X(09) VALUE '000002002'.
+           05 FILLER  PIC X(09) VALUE '003005003'.
+           05 FILLER  PIC X(09) VALUE '006010004'.
+           05 FILLER  PIC X(09) VALUE '011099005'.
+
+       01  WS-RAISE-RATE-MAP REDEFINES WS-RAISE-RATE-DATA.
+           05 WS-RAISE-RATE-ITEM OCCURS 4 TIMES.
+              10 WS-RATE-TENURE-LOW   PIC 9(03).
+              10 WS-RATE-TENURE-HIGH  PIC 9(03).
+              10 WS-RATE-PERCENT      PIC 9v99.
+
+       01  WS-RATE-TABLE-COUNT   PIC 9(02) VALUE 4.
+
 	   01  WS-WORK-AREAS.
-	       05  WS-SALARY-ORIGINAL  PIC 9(9) VALUE ZERO. 
+	       05  WS-SALARY-ORIGINAL  PIC 9(9) VALUE ZERO.
            05  WS-SALARY-NEW       PIC 9(9) VALUE ZERO.
            05  WS-RAISE            PIC 9v99 VALUE 0.03.
-           05  WS-TOT-SALARY       PIC 9(12) VALUE ZERO. 
+           05  WS-TENURE-YEARS     PIC 9(03) VALUE ZERO.
+           05  WS-RATE-SUBIDX      PIC 9(02) VALUE ZERO.
+           05  WS-TOT-SALARY       PIC 9(12) VALUE ZERO.
+           05  WS-RAISE-AMOUNT     PIC 9(9) VALUE ZERO.
+
+      *    PAY-EQUITY GENDER AUDIT ACCUMULATORS.
+       01  WS-GENDER-STATS.
+           05  WS-MALE-COUNT        PIC 9(6)  VALUE ZERO.
+           05  WS-MALE-ORIG-TOTAL   PIC 9(12) VALUE ZERO.
+           05  WS-MALE-NEW-TOTAL    PIC 9(12) VALUE ZERO.
+           05  WS-MALE-RAISE-TOTAL  PIC 9(12) VALUE ZERO.
+           05  WS-FEMALE-COUNT       PIC 9(6)  VALUE ZERO.
+           05  WS-FEMALE-ORIG-TOTAL  PIC 9(12) VALUE ZERO.
+           05  WS-FEMALE-NEW-TOTAL   PIC 9(12) VALUE ZERO.
+           05  WS-FEMALE-RAISE-TOTAL PIC 9(12) VALUE ZERO.
+           05  WS-OTHER-COUNT        PIC 9(6)  VALUE ZERO.
+           05  WS-OTHER-ORIG-TOTAL   PIC 9(12) VALUE ZERO.
+           05  WS-OTHER-NEW-TOTAL    PIC 9(12) VALUE ZERO.
+           05  WS-OTHER-RAISE-TOTAL  PIC 9(12) VALUE ZERO.
+
+       01  WS-GENDER-AVERAGES.
+           05  WS-AVG-ORIG-SALARY   PIC 9(9) VALUE ZERO.
+           05  WS-AVG-NEW-SALARY    PIC 9(9) VALUE ZERO.
+           05  WS-AVG-RAISE-AMOUNT  PIC 9(9) VALUE ZERO.
+
+       01  GENDER-HEADING-LINE1.
+            05 FILLER  PIC X(27) VALUE SPACES.
+            05 FILLER  PIC X(25) VALUE
+               'PAY-EQUITY GENDER SUMMARY'.
+            05 FILLER  PIC X(80) VALUE SPACES.
+
+       01  GENDER-HEADING-LINE2.
+            05 FILLER	        PIC X(9)   VALUE 'GENDER'.
+            05 FILLER	        PIC X(4)   VALUE SPACES.
+            05 FILLER	        PIC X(6)   VALUE 'COUNT'.
+            05 FILLER	        PIC X(6)   VALUE SPACES.
+            05 FILLER	        PIC X(13)  VALUE 'AVG ORIGINAL'.
+            05 FILLER	        PIC X(4)   VALUE SPACES.
+            05 FILLER	        PIC X(13)  VALUE 'AVG NEW SAL'.
+            05 FILLER	        PIC X(4)   VALUE SPACES.
+            05 FILLER	        PIC X(13)  VALUE 'AVG RAISE AMT'.
+            05 FILLER	        PIC X(42)  VALUE SPACES.
+
+       01  GENDER-DETAIL-LINE.
+            05 GDL-GENDER         PIC X(9).
+            05 FILLER             PIC X(4) VALUE SPACES.
+            05 GDL-COUNT          PIC ZZZ,ZZ9.
+            05 FILLER             PIC X(3) VALUE SPACES.
+            05 GDL-AVG-ORIG       PIC $$,$$$,$$9.
+            05 FILLER             PIC X(3) VALUE SPACES.
+            05 GDL-AVG-NEW        PIC $$,$$$,$$9.
+            05 FILLER             PIC X(3) VALUE SPACES.
+            05 GDL-AVG-RAISE      PIC $$,$$$,$$9.
+            05 FILLER             PIC X(41) VALUE SPACES.
 
        01  HEADING-LINE.
 
@@ -123,16 +325,7 @@
 			05 FILLER           PIC X(76).
 
         01 NEWEMPLOYEEDETAILS.
-            02 FD-NED-SSN           PIC 9(9).
-            02 FD-NED-NAME.
-               03 FD-NED-LASTNAME  PIC X(10).
-               03 FD-NED-FIRSTNAME PIC X(10).
-            02 FD-NED-BIRTHDAY.
-               03 FD-NED-YEAR      PIC 9(4).
-               03 FD-NED-MONTH     PIC 9(2).
-               03 FD-NED-DAY       PIC 9(2).
-            02 FD-NED-SALARY           PIC 9(9).
-            02 FD-NED-GENDER           PIC X(1).
+            COPY EMPMASTER REPLACING LEADING ==EM-== BY ==FD-NED-==.
 
 
        PROCEDURE DIVISION.
@@ -145,63 +338,407 @@
                        ED-STATUS
                    GO TO 9999-END-PROGRAM
                END-IF.
-           OPEN OUTPUT ED-REPORT.
-           OPEN OUTPUT NEWED-DATA.
-
-           READ ED-DATA
-               AT END SET ED-ENDOFFILE TO TRUE
-               END-READ.
-               WRITE PRINTDATA FROM HEADING-LINE 
-			      AFTER ADVANCING PAGE.
+
+           PERFORM 0105-LOAD-CHECKPOINT.
+
+           PERFORM 0106-LOAD-RAISE-RATE-TABLE.
+
+           IF WS-IS-RESTART
+               OPEN EXTEND ED-REPORT
+               OPEN EXTEND NEWED-DATA
+               OPEN EXTEND EXCEPTION-REPORT
+               DISPLAY "RESTARTING AFTER CHECKPOINT, SKIPPING ",
+                   WS-SKIP-COUNT, " RECORDS ALREADY PROCESSED"
+               PERFORM 0110-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT ED-REPORT
+               OPEN OUTPUT NEWED-DATA
+               OPEN OUTPUT EXCEPTION-REPORT
+               WRITE PRINTDATA FROM HEADING-LINE
+                  AFTER ADVANCING PAGE
+               WRITE EXCEPTDATA FROM EXCEPT-HEADING-LINE
+                  AFTER ADVANCING PAGE
+           END-IF.
+
+           OPEN EXTEND RAISE-HISTORY.
+           IF RH-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING RAISE-HISTORY.DAT - STATUS: ",
+                   RH-STATUS
+               GO TO 9999-END-PROGRAM
+           END-IF.
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+
+           IF NOT ED-ENDOFFILE
+               READ ED-DATA NEXT RECORD
+                   AT END SET ED-ENDOFFILE TO TRUE
+                   END-READ
+           END-IF.
                PERFORM 0200-LOAD-UPDATE-REPORT UNTIL ED-ENDOFFILE.
 
 		   MOVE WS-TOT-SALARY TO TOT-SALARY.
-		   WRITE PRINTDATA FROM TOTAL-LINE1 
+		   WRITE PRINTDATA FROM TOTAL-LINE1
 		      AFTER ADVANCING 1 LINES.
-		   WRITE PRINTDATA FROM TOTAL-LINE2 
+		   WRITE PRINTDATA FROM TOTAL-LINE2
 		      AFTER ADVANCING 1 LINES.
 
+            PERFORM 0180-PRINT-GENDER-SUMMARY.
+
+            MOVE WS-EXCEPTION-COUNT TO EXL-TOTAL-COUNT.
+            WRITE EXCEPTDATA FROM EXCEPT-TOTAL-LINE
+               AFTER ADVANCING 1 LINES.
+
+            PERFORM 0197-CLEAR-CHECKPOINT.
+
             PERFORM 9999-END-PROGRAM.
                
        0200-LOAD-UPDATE-REPORT.
 
-	        MOVE FD-ED-SSN TO DET-EMP-SSN.
-	        MOVE FD-ED-LASTNAME TO DET-LNAME.
-			MOVE FD-ED-FIRSTNAME TO DET-FNAME.
-			MOVE WS-MONTH-NAME(FD-ED-MONTH) TO 
-			   DET-START-MON.
-			MOVE FD-ED-DAY TO DET-START-DAY.
-			MOVE FD-ED-YEAR TO DET-START-YEAR.
-			MOVE FD-ED-SALARY TO WS-SALARY-ORIGINAL.
+           PERFORM 0160-VALIDATE-RECORD.
+
+           IF WS-RECORD-INVALID
+               PERFORM 0190-WRITE-EXCEPTION
+           ELSE
+	           MOVE FD-ED-SSN TO DET-EMP-SSN
+	           MOVE FD-ED-LASTNAME TO DET-LNAME
+		       MOVE FD-ED-FIRSTNAME TO DET-FNAME
+		       MOVE WS-MONTH-NAME(FD-ED-MONTH) TO
+		          DET-START-MON
+		       MOVE FD-ED-DAY TO DET-START-DAY
+		       MOVE FD-ED-YEAR TO DET-START-YEAR
+		       MOVE FD-ED-SALARY TO WS-SALARY-ORIGINAL
+
+               PERFORM 0175-LOOKUP-RAISE-RATE
+
+               COMPUTE WS-SALARY-NEW = WS-SALARY-ORIGINAL +
+                  (WS-SALARY-ORIGINAL * WS-RAISE)
+
+		       ADD WS-SALARY-NEW TO WS-TOT-SALARY
 
-            COMPUTE WS-SALARY-NEW = WS-SALARY-ORIGINAL + 
-               (WS-SALARY-ORIGINAL * WS-RAISE).
+               COMPUTE WS-RAISE-AMOUNT =
+                  WS-SALARY-NEW - WS-SALARY-ORIGINAL
 
+               EVALUATE FD-ED-GENDER
+                   WHEN 'M'
+                       ADD 1 TO WS-MALE-COUNT
+                       ADD WS-SALARY-ORIGINAL TO WS-MALE-ORIG-TOTAL
+                       ADD WS-SALARY-NEW TO WS-MALE-NEW-TOTAL
+                       ADD WS-RAISE-AMOUNT TO WS-MALE-RAISE-TOTAL
+                   WHEN 'F'
+                       ADD 1 TO WS-FEMALE-COUNT
+                       ADD WS-SALARY-ORIGINAL TO WS-FEMALE-ORIG-TOTAL
+                       ADD WS-SALARY-NEW TO WS-FEMALE-NEW-TOTAL
+                       ADD WS-RAISE-AMOUNT TO WS-FEMALE-RAISE-TOTAL
+                   WHEN OTHER
+                       ADD 1 TO WS-OTHER-COUNT
+                       ADD WS-SALARY-ORIGINAL TO WS-OTHER-ORIG-TOTAL
+                       ADD WS-SALARY-NEW TO WS-OTHER-NEW-TOTAL
+                       ADD WS-RAISE-AMOUNT TO WS-OTHER-RAISE-TOTAL
+               END-EVALUATE
 
-			ADD WS-SALARY-NEW TO WS-TOT-SALARY.
+	           MOVE FD-ED-SSN TO FD-NED-SSN
+	           MOVE FD-ED-NAME TO FD-NED-NAME
+               MOVE FD-ED-BIRTHDAY TO FD-NED-BIRTHDAY
+               MOVE WS-SALARY-NEW TO FD-NED-SALARY
+               MOVE FD-ED-GENDER TO FD-NED-GENDER
 
-	        MOVE FD-ED-SSN TO FD-NED-SSN.
-	        MOVE FD-ED-NAME TO FD-NED-NAME.
-            MOVE FD-ED-BIRTHDAY TO FD-NED-BIRTHDAY.
-            MOVE WS-SALARY-NEW TO FD-NED-SALARY.
-            MOVE FD-ED-GENDER TO FD-NED-GENDER.
+               MOVE WS-SALARY-NEW TO DET-SALARY
 
-            MOVE WS-SALARY-NEW TO DET-SALARY.
+		       WRITE PRINTDATA FROM DETAIL-LINE
+		          AFTER ADVANCING 1 LINES
+               WRITE PRINT-NEWED-DATA FROM NEWEMPLOYEEDETAILS
+		          AFTER ADVANCING 1 LINES
 
-			WRITE PRINTDATA FROM DETAIL-LINE 
-			   AFTER ADVANCING 1 LINES.
-            WRITE PRINT-NEWED-DATA FROM NEWEMPLOYEEDETAILS
-			   AFTER ADVANCING 1 LINES.
+               MOVE FD-ED-SSN TO RH-SSN
+               MOVE WS-SALARY-ORIGINAL TO RH-OLD-SALARY
+               MOVE WS-SALARY-NEW TO RH-NEW-SALARY
+               MOVE WS-RAISE TO RH-RAISE-PERCENT
+               MOVE WS-TODAY-DATE TO RH-RUN-DATE
+               WRITE RAISE-HISTORY-RECORD
+           END-IF.
+
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE FD-ED-SSN TO CK-LAST-SSN.
+           DIVIDE WS-RECORDS-READ BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 0195-SAVE-CHECKPOINT
+           END-IF.
 
       *     DISPLAY DETAIL-LINE.
-			READ ED-DATA
+			READ ED-DATA NEXT RECORD
 			  AT END SET ED-ENDOFFILE TO TRUE
 			END-READ.
 
+       0105-LOAD-CHECKPOINT.
+
+           MOVE 'N' TO WS-RESTART-SWITCH.
+           MOVE ZERO TO WS-SKIP-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CK-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CK-REC-COUNT TO WS-SKIP-COUNT
+                       MOVE CK-LAST-SSN TO WS-CKPT-RESTART-SSN
+                       IF WS-SKIP-COUNT IS GREATER THAN ZERO
+                           SET WS-IS-RESTART TO TRUE
+                           MOVE WS-SKIP-COUNT TO WS-RECORDS-READ
+                           MOVE CK-TOT-SALARY TO WS-TOT-SALARY
+                           MOVE CK-MALE-COUNT TO WS-MALE-COUNT
+                           MOVE CK-MALE-ORIG-TOTAL TO
+                               WS-MALE-ORIG-TOTAL
+                           MOVE CK-MALE-NEW-TOTAL TO
+                               WS-MALE-NEW-TOTAL
+                           MOVE CK-MALE-RAISE-TOTAL TO
+                               WS-MALE-RAISE-TOTAL
+                           MOVE CK-FEMALE-COUNT TO WS-FEMALE-COUNT
+                           MOVE CK-FEMALE-ORIG-TOTAL TO
+                               WS-FEMALE-ORIG-TOTAL
+                           MOVE CK-FEMALE-NEW-TOTAL TO
+                               WS-FEMALE-NEW-TOTAL
+                           MOVE CK-FEMALE-RAISE-TOTAL TO
+                               WS-FEMALE-RAISE-TOTAL
+                           MOVE CK-OTHER-COUNT TO WS-OTHER-COUNT
+                           MOVE CK-OTHER-ORIG-TOTAL TO
+                               WS-OTHER-ORIG-TOTAL
+                           MOVE CK-OTHER-NEW-TOTAL TO
+                               WS-OTHER-NEW-TOTAL
+                           MOVE CK-OTHER-RAISE-TOTAL TO
+                               WS-OTHER-RAISE-TOTAL
+                           MOVE CK-EXCEPTION-COUNT TO
+                               WS-EXCEPTION-COUNT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0106-LOAD-RAISE-RATE-TABLE.
+
+      *    OPTIONAL OVERRIDE OF THE HARDCODED DEFAULT TABLE ABOVE -
+      *    SEE THE COMMENT AT WS-RAISE-RATE-DATA.  WITH NO
+      *    RAISERATE.PRM PRESENT THE DEFAULT TABLE IS LEFT AS-IS.
+           OPEN INPUT RATE-PARM-FILE.
+           IF RP-STATUS = "00"
+               MOVE ZERO TO WS-RATE-TABLE-COUNT
+               PERFORM 0107-READ-RATE-PARM-RECORD
+                   UNTIL RP-STATUS NOT = "00"
+                   OR WS-RATE-TABLE-COUNT = 4
+               CLOSE RATE-PARM-FILE
+           END-IF.
+
+       0107-READ-RATE-PARM-RECORD.
+
+           READ RATE-PARM-FILE
+               AT END
+                   MOVE "10" TO RP-STATUS
+               NOT AT END
+                   ADD 1 TO WS-RATE-TABLE-COUNT
+                   MOVE RP-TENURE-LOW  TO
+                       WS-RATE-TENURE-LOW(WS-RATE-TABLE-COUNT)
+                   MOVE RP-TENURE-HIGH TO
+                       WS-RATE-TENURE-HIGH(WS-RATE-TABLE-COUNT)
+                   MOVE RP-PERCENT     TO
+                       WS-RATE-PERCENT(WS-RATE-TABLE-COUNT)
+           END-READ.
+
+       0110-SKIP-PROCESSED-RECORDS.
+
+      *    EES.DAT IS NOW KEYED ON SSN, SO RESTART JUMPS STRAIGHT
+      *    TO THE NEXT UNPROCESSED EMPLOYEE INSTEAD OF RE-READING
+      *    EVERY RECORD ALREADY HANDLED BY AN EARLIER RUN.
+           MOVE WS-CKPT-RESTART-SSN TO FD-ED-SSN.
+           START ED-DATA KEY IS GREATER THAN FD-ED-SSN
+               INVALID KEY SET ED-ENDOFFILE TO TRUE
+           END-START.
+
+       0195-SAVE-CHECKPOINT.
+
+           MOVE WS-RECORDS-READ TO CK-REC-COUNT.
+           MOVE WS-TOT-SALARY TO CK-TOT-SALARY.
+           MOVE WS-MALE-COUNT TO CK-MALE-COUNT.
+           MOVE WS-MALE-ORIG-TOTAL TO CK-MALE-ORIG-TOTAL.
+           MOVE WS-MALE-NEW-TOTAL TO CK-MALE-NEW-TOTAL.
+           MOVE WS-MALE-RAISE-TOTAL TO CK-MALE-RAISE-TOTAL.
+           MOVE WS-FEMALE-COUNT TO CK-FEMALE-COUNT.
+           MOVE WS-FEMALE-ORIG-TOTAL TO CK-FEMALE-ORIG-TOTAL.
+           MOVE WS-FEMALE-NEW-TOTAL TO CK-FEMALE-NEW-TOTAL.
+           MOVE WS-FEMALE-RAISE-TOTAL TO CK-FEMALE-RAISE-TOTAL.
+           MOVE WS-OTHER-COUNT TO CK-OTHER-COUNT.
+           MOVE WS-OTHER-ORIG-TOTAL TO CK-OTHER-ORIG-TOTAL.
+           MOVE WS-OTHER-NEW-TOTAL TO CK-OTHER-NEW-TOTAL.
+           MOVE WS-OTHER-RAISE-TOTAL TO CK-OTHER-RAISE-TOTAL.
+           MOVE WS-EXCEPTION-COUNT TO CK-EXCEPTION-COUNT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       0197-CLEAR-CHECKPOINT.
+
+           MOVE ZERO TO CK-REC-COUNT.
+           MOVE ZERO TO CK-LAST-SSN.
+           MOVE ZERO TO CK-TOT-SALARY.
+           MOVE ZERO TO CK-MALE-COUNT.
+           MOVE ZERO TO CK-MALE-ORIG-TOTAL.
+           MOVE ZERO TO CK-MALE-NEW-TOTAL.
+           MOVE ZERO TO CK-MALE-RAISE-TOTAL.
+           MOVE ZERO TO CK-FEMALE-COUNT.
+           MOVE ZERO TO CK-FEMALE-ORIG-TOTAL.
+           MOVE ZERO TO CK-FEMALE-NEW-TOTAL.
+           MOVE ZERO TO CK-FEMALE-RAISE-TOTAL.
+           MOVE ZERO TO CK-OTHER-COUNT.
+           MOVE ZERO TO CK-OTHER-ORIG-TOTAL.
+           MOVE ZERO TO CK-OTHER-NEW-TOTAL.
+           MOVE ZERO TO CK-OTHER-RAISE-TOTAL.
+           MOVE ZERO TO CK-EXCEPTION-COUNT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       0160-VALIDATE-RECORD.
+
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-EXCEPTION-REASON.
+
+           IF FD-ED-SSN IS NOT NUMERIC
+               OR FD-ED-SSN = ZERO
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'INVALID OR MISSING SSN' TO WS-EXCEPTION-REASON
+           END-IF.
+
+           IF WS-RECORD-VALID
+               IF FD-ED-SALARY IS NOT NUMERIC
+                   OR FD-ED-SALARY = ZERO
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'INVALID OR ZERO SALARY' TO
+                       WS-EXCEPTION-REASON
+               END-IF
+           END-IF.
+
+       0190-WRITE-EXCEPTION.
+
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE FD-ED-SSN TO EXL-SSN.
+           MOVE FD-ED-SALARY TO EXL-SALARY.
+           MOVE WS-EXCEPTION-REASON TO EXL-REASON.
+
+           WRITE EXCEPTDATA FROM EXCEPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINES.
+
+       0175-LOOKUP-RAISE-RATE.
+
+           COMPUTE WS-TENURE-YEARS =
+               WS-TODAY-YEAR - FD-ED-YEAR.
+
+           MOVE 0.03 TO WS-RAISE.
+
+           PERFORM VARYING WS-RATE-SUBIDX FROM 1 BY 1
+               UNTIL WS-RATE-SUBIDX > WS-RATE-TABLE-COUNT
+
+               IF WS-TENURE-YEARS IS GREATER THAN OR EQUAL TO
+                     WS-RATE-TENURE-LOW(WS-RATE-SUBIDX)
+                  AND WS-TENURE-YEARS IS LESS THAN OR EQUAL TO
+                     WS-RATE-TENURE-HIGH(WS-RATE-SUBIDX)
+                  MOVE WS-RATE-PERCENT(WS-RATE-SUBIDX) TO WS-RAISE
+                  MOVE 5 TO WS-RATE-SUBIDX
+               END-IF
+
+           END-PERFORM.
+
+       0180-PRINT-GENDER-SUMMARY.
+
+           WRITE PRINTDATA FROM GENDER-HEADING-LINE1
+              AFTER ADVANCING PAGE.
+           WRITE PRINTDATA FROM GENDER-HEADING-LINE2
+              AFTER ADVANCING 2 LINES.
+
+           IF WS-MALE-COUNT IS GREATER THAN ZERO
+              COMPUTE WS-AVG-ORIG-SALARY =
+                 WS-MALE-ORIG-TOTAL / WS-MALE-COUNT
+              COMPUTE WS-AVG-NEW-SALARY =
+                 WS-MALE-NEW-TOTAL / WS-MALE-COUNT
+              COMPUTE WS-AVG-RAISE-AMOUNT =
+                 WS-MALE-RAISE-TOTAL / WS-MALE-COUNT
+              MOVE 'MALE' TO GDL-GENDER
+              MOVE WS-MALE-COUNT TO GDL-COUNT
+              MOVE WS-AVG-ORIG-SALARY TO GDL-AVG-ORIG
+              MOVE WS-AVG-NEW-SALARY TO GDL-AVG-NEW
+              MOVE WS-AVG-RAISE-AMOUNT TO GDL-AVG-RAISE
+              WRITE PRINTDATA FROM GENDER-DETAIL-LINE
+                 AFTER ADVANCING 1 LINES
+           END-IF.
+
+           IF WS-FEMALE-COUNT IS GREATER THAN ZERO
+              COMPUTE WS-AVG-ORIG-SALARY =
+                 WS-FEMALE-ORIG-TOTAL / WS-FEMALE-COUNT
+              COMPUTE WS-AVG-NEW-SALARY =
+                 WS-FEMALE-NEW-TOTAL / WS-FEMALE-COUNT
+              COMPUTE WS-AVG-RAISE-AMOUNT =
+                 WS-FEMALE-RAISE-TOTAL / WS-FEMALE-COUNT
+              MOVE 'FEMALE' TO GDL-GENDER
+              MOVE WS-FEMALE-COUNT TO GDL-COUNT
+              MOVE WS-AVG-ORIG-SALARY TO GDL-AVG-ORIG
+              MOVE WS-AVG-NEW-SALARY TO GDL-AVG-NEW
+              MOVE WS-AVG-RAISE-AMOUNT TO GDL-AVG-RAISE
+              WRITE PRINTDATA FROM GENDER-DETAIL-LINE
+                 AFTER ADVANCING 1 LINES
+           END-IF.
+
+           IF WS-OTHER-COUNT IS GREATER THAN ZERO
+              COMPUTE WS-AVG-ORIG-SALARY =
+                 WS-OTHER-ORIG-TOTAL / WS-OTHER-COUNT
+              COMPUTE WS-AVG-NEW-SALARY =
+                 WS-OTHER-NEW-TOTAL / WS-OTHER-COUNT
+              COMPUTE WS-AVG-RAISE-AMOUNT =
+                 WS-OTHER-RAISE-TOTAL / WS-OTHER-COUNT
+              MOVE 'OTHER' TO GDL-GENDER
+              MOVE WS-OTHER-COUNT TO GDL-COUNT
+              MOVE WS-AVG-ORIG-SALARY TO GDL-AVG-ORIG
+              MOVE WS-AVG-NEW-SALARY TO GDL-AVG-NEW
+              MOVE WS-AVG-RAISE-AMOUNT TO GDL-AVG-RAISE
+              WRITE PRINTDATA FROM GENDER-DETAIL-LINE
+                 AFTER ADVANCING 1 LINES
+           END-IF.
+
+      *    ONE AUDIT RECORD PER RUN SO OPERATIONS CAN CONFIRM THE
+      *    BATCH RAN AND HOW MUCH IT TOUCHED WITHOUT DIGGING THROUGH
+      *    THE SPOOLED REPORTS.
+       9998-WRITE-AUDIT-LOG.
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+           OPEN EXTEND BATCH-AUDIT.
+           IF BA-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING BATCH-AUDIT.DAT - STATUS: ",
+                   BA-STATUS
+               GO TO 9998-AUDIT-EXIT
+           END-IF.
+
+           MOVE "SALARY-RAISE"   TO BA-PROGRAM-NAME.
+           MOVE WS-TODAY-DATE    TO BA-RUN-DATE.
+           MOVE WS-AUDIT-TIME    TO BA-RUN-TIME.
+           MOVE WS-RECORDS-READ  TO BA-RECORD-COUNT.
+           MOVE WS-TOT-SALARY    TO BA-KEY-TOTAL.
+
+           WRITE BATCH-AUDIT-RECORD.
+
+           CLOSE BATCH-AUDIT.
+
+       9998-AUDIT-EXIT.
+           EXIT.
+
        9999-END-PROGRAM.
 
+           PERFORM 9998-WRITE-AUDIT-LOG THRU 9998-AUDIT-EXIT.
            CLOSE NEWED-DATA.
            CLOSE ED-REPORT.
+           CLOSE EXCEPTION-REPORT.
+           CLOSE RAISE-HISTORY.
            CLOSE ED-DATA.
            STOP RUN.
 
